@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP008.
+       AUTHOR. Bruno Mendes Carvalho.
+      ****************************************
+      *   MANUTENCAO DO CADASTRO DE OPERADOR *
+      ****************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADOPER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CODOPER
+                    FILE STATUS IS ST-ERRO.
+      *
+      *----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADOPER
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER.
+                03 CODOPER          PIC X(08).
+                03 SENHA            PIC X(08).
+                03 NOMEOPER         PIC X(30).
+                03 ATIVO            PIC X(01).
+      *
+      *----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+      *
+       SCREEN SECTION.
+        01  TELAOPER.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                    CADASTRO DE OPERADOR".
+           05  LINE 07  COLUMN 01
+               VALUE  "      CODIGO  (8 CARACT.)".
+           05  LINE 09  COLUMN 01
+               VALUE  "      SENHA   (8 CARACT.)".
+           05  LINE 11  COLUMN 01
+               VALUE  "      NOME".
+           05  LINE 13  COLUMN 01
+               VALUE  "      ATIVO   (S/N)".
+           05  TCODOPER
+               LINE 07  COLUMN 28  PIC X(08)
+               USING  CODOPER
+               HIGHLIGHT.
+           05  TSENHA
+               LINE 09  COLUMN 28  PIC X(08)
+               USING  SENHA
+               SECURE
+               HIGHLIGHT.
+           05  TNOME
+               LINE 11  COLUMN 28  PIC X(30)
+               USING  NOMEOPER
+               HIGHLIGHT.
+           05  TATIVO
+               LINE 13  COLUMN 28  PIC X(01)
+               USING  ATIVO
+               HIGHLIGHT.
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O CADOPER
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                    OPEN OUTPUT CADOPER
+                    CLOSE CADOPER
+                    MOVE "*** ARQUIVO CADOPER SENDO CRIADO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-OP0
+              ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO CADOPER" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+              ELSE
+                    NEXT SENTENCE.
+       INC-001.
+              MOVE SPACES TO CODOPER SENHA NOMEOPER
+              MOVE "S" TO ATIVO
+              DISPLAY TELAOPER.
+       INC-002.
+              ACCEPT TCODOPER
+              ACCEPT W-ACT FROM ESCAPE KEY
+               IF W-ACT = 02
+                 CLOSE CADOPER
+                 GO TO ROT-FIM.
+               IF CODOPER = SPACES
+                  MOVE "*** CODIGO INVALIDO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO INC-002.
+       LER-CADOPER001.
+               MOVE 0 TO W-SEL
+               READ CADOPER
+               IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                    DISPLAY TELAOPER
+                    MOVE "*** OPERADOR JA CADASTRADO***" TO MENS
+                    MOVE 1 TO W-SEL
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ACE-001
+                   ELSE
+                     MOVE "ERRO NA LEITURA ARQ. CADOPER" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-003.
+                ACCEPT TSENHA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+       INC-004.
+                ACCEPT TNOME
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+       INC-005.
+                ACCEPT TATIVO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+                IF ATIVO NOT = "S" AND "N"
+                   MOVE "*** DIGITE APENAS S=SIM E N=NAO ****" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
+      *
+       INC-006.
+                IF W-SEL = 1
+                  GO TO ALT-OPC.
+       INC-OPC.
+               MOVE "S" TO W-OPCAO
+               DISPLAY (23, 40) "DADOS OK (S/N) : ".
+               ACCEPT (23, 57) W-OPCAO WITH UPDATE
+               ACCEPT W-ACT FROM ESCAPE KEY
+               IF W-ACT = 02 GO TO INC-001.
+               IF W-OPCAO = "N" OR "n"
+                  MOVE " * DADOS RECUSADOS PELO OPERADOR * " TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM E N=NAO ****" TO MENS
+                   GO TO INC-OPC.
+        INC-WR1.
+                WRITE REGOPER
+                IF ST-ERRO = "00" OR "02"
+                        MOVE "*** DADOS GRAVADOS *** " TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO INC-001.
+                IF ST-ERRO = "22"
+                        MOVE "*** OPERADOR JA EXISTE *** " TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO INC-001
+                ELSE
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADOPER" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+      *
+      ***********************************************
+      *   ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO     *
+      ***********************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                        "F1=NOVO REGISTRO F2=ALTERAR  F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   GO TO INC-003.
+      *
+       EXC-OPC.
+                DISPLAY(23, 40) "EXCLUIR (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM E N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADOPER RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF W-OPCAO = "N" OR "n"
+                    MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                    MOVE "* DIGITE APENAS S=SIM e N=NAO *" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGOPER
+                IF ST-ERRO = "00" OR "02"
+                    MOVE "*** REGISTRO ALTERADO *** " TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO OPERADOR" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      ********************
+      * ROTINS DE FIM    *
+      ********************
+      *
+        ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+        ROT-FIMP.
+                EXIT PROGRAM.
+        ROT-FIMS.
+                STOP RUN.
+      *
+      ***********************
+      *  ROTINA DE MENSAGEM *
+      ***********************
+      *
+        ROT-MENS.
+                 MOVE ZEROS TO W-CONT.
+        ROT-MENS1.
+                 DISPLAY (23, 12) MENS.
+        ROT-MENS2.
+                 ADD 1 TO W-CONT
+                 IF W-CONT < 3000
+                    GO TO ROT-MENS2
+                 ELSE
+                    DISPLAY (23, 12) LIMPA.
+        ROT-MENS-FIM.
+                 EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
