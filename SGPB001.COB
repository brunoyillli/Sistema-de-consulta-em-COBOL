@@ -0,0 +1,570 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGPB001.
+       AUTHOR. Bruno Mendes Carvalho.
+      *****************************************************
+      *  BACKUP DIARIO E REORGANIZACAO DOS ARQUIVOS        *
+      *  INDEXADOS (CADCEP / CADPRO / CADCLI / CADPED /    *
+      *  CADPEDI)                                          *
+      *****************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = LOGRADOURO
+                                                      WITH DUPLICATES.
+           SELECT CADCEPN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODGON
+                    FILE STATUS  IS ST-ERRN
+                    ALTERNATE RECORD KEY IS CHAVE2N = LOGRADOURON
+                                                      WITH DUPLICATES.
+      *
+           SELECT CADPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = DESCRICAO
+                                                      WITH DUPLICATES.
+           SELECT CADPRON ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODIGON
+                    FILE STATUS  IS ST-ERRN
+                    ALTERNATE RECORD KEY IS CHAVE2N = DESCRICAON
+                                                      WITH DUPLICATES.
+      *
+           SELECT CADCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = NOME
+                                                      WITH DUPLICATES.
+           SELECT CADCLIN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CPFN
+                    FILE STATUS  IS ST-ERRN
+                    ALTERNATE RECORD KEY IS CHAVE2N = NOMEN
+                                                      WITH DUPLICATES.
+      *
+           SELECT CADPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS PEDIDO
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADPEDN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS PEDIDON
+                    FILE STATUS  IS ST-ERRN.
+      *
+           SELECT CADPEDI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CHAVEI
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADPEDIN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CHAVEIN
+                    FILE STATUS  IS ST-ERRN.
+      *
+           SELECT RELBKP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADCEP
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+                03 CODGO           PIC X(08).
+                03 LOGRADOURO       PIC X(30).
+                03 BAIRRO           PIC X(20).
+                03 CIDADE           PIC X(20).
+                03 UF               PIC X(02).
+                03 UFEXTENSO        PIC X(17).
+                03 ULTOPER          PIC X(08).
+       FD CADCEPN
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADCEP.REO".
+       01 REGCEPN.
+                03 CODGON           PIC X(08).
+                03 LOGRADOURON      PIC X(30).
+                03 BAIRRON          PIC X(20).
+                03 CIDADEN          PIC X(20).
+                03 UFN              PIC X(02).
+                03 UFEXTENSON       PIC X(17).
+                03 ULTOPERN         PIC X(08).
+      *
+       FD CADPRO
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADPRO.DAT".
+       01 REGPRO.
+                03 CODIGO           PIC 9(05).
+                03 DESCRICAO        PIC X(30).
+                03 UNIDADE          PIC X(02).
+                03 UNIDEXTENSO      PIC X(18).
+                03 PRECOCUSTO       PIC 9(06)V99.
+                03 PRECOVENDA       PIC 9(06)V99.
+                03 TIPO             PIC 9(01).
+                03 STATOS           PIC X(01).
+                03 ESTOQUE          PIC 9(06).
+                03 ULTOPER          PIC X(08).
+       FD CADPRON
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADPRO.REO".
+       01 REGPRON.
+                03 CODIGON          PIC 9(05).
+                03 DESCRICAON       PIC X(30).
+                03 UNIDADEN         PIC X(02).
+                03 UNIDEXTENSON     PIC X(18).
+                03 PRECOCUSTON      PIC 9(06)V99.
+                03 PRECOVENDAN      PIC 9(06)V99.
+                03 TIPON            PIC 9(01).
+                03 STATOSN          PIC X(01).
+                03 ESTOQUEN         PIC 9(06).
+                03 ULTOPERN         PIC X(08).
+      *
+       FD CADCLI
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADCLI.DAT".
+       01 REGCLI.
+                03 CPF                 PIC 9(11).
+                03 NOME                PIC X(40).
+                03 CEP                 PIC 9(08).
+                03 NUMERO              PIC 9(04).
+                03 COMPLEMENTO         PIC X(12).
+                03 TELEFONE            PIC 9(09).
+                03 TELEFONE2           PIC 9(09).
+                03 DDD                 PIC 9(02).
+                03 DDD2                PIC 9(02).
+                03 EMAIL               PIC X(40).
+                03 SITUACAO            PIC X(01).
+                03 LOGRADOUROCLI       PIC X(30).
+                03 BAIRROCLI           PIC X(20).
+                03 CIDADECLI           PIC X(20).
+                03 UFCLI               PIC X(02).
+                03 ULTOPER             PIC X(08).
+       FD CADCLIN
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADCLI.REO".
+       01 REGCLIN.
+                03 CPFN                PIC 9(11).
+                03 NOMEN               PIC X(40).
+                03 CEPN                PIC 9(08).
+                03 NUMERON             PIC 9(04).
+                03 COMPLEMENTON        PIC X(12).
+                03 TELEFONEN           PIC 9(09).
+                03 TELEFONE2N          PIC 9(09).
+                03 DDDN                PIC 9(02).
+                03 DDD2N               PIC 9(02).
+                03 EMAILN              PIC X(40).
+                03 SITUACAON           PIC X(01).
+                03 LOGRADOUROCLIN      PIC X(30).
+                03 BAIRROCLIN          PIC X(20).
+                03 CIDADECLIN          PIC X(20).
+                03 UFCLIN              PIC X(02).
+                03 ULTOPERN            PIC X(08).
+      *
+       FD CADPED
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADPED.DAT".
+       01 REGPED.
+                03 PEDIDO           PIC 9(05).
+                03 CODCLI           PIC 9(11).
+                03 VALOR            PIC 9(09)V99.
+                03 DATAPEDIDO       PIC 9(08).
+                03 DATAENTREGA      PIC 9(08).
+                03 SITUACAOPEDIDO   PIC X(01).
+                03 ULTOPER          PIC X(08).
+       FD CADPEDN
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADPED.REO".
+       01 REGPEDN.
+                03 PEDIDON          PIC 9(05).
+                03 CODCLIN          PIC 9(11).
+                03 VALORN           PIC 9(09)V99.
+                03 DATAPEDIDON      PIC 9(08).
+                03 DATAENTREGAN     PIC 9(08).
+                03 SITUACAOPEDIDON  PIC X(01).
+                03 ULTOPERN         PIC X(08).
+      *
+       FD CADPEDI
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADPEDI.DAT".
+       01 REGPEDI.
+                03 CHAVEI.
+                    05 PEDIDOI      PIC 9(05).
+                    05 ITEM         PIC 9(03).
+                03 PRODUTO          PIC 9(05).
+                03 QUANTIDADE       PIC 9(05)V99.
+                03 VALORITEM        PIC 9(09)V99.
+                03 PRECOCUSTOITEM   PIC 9(06)V99.
+                03 LUCROITEM        PIC 9(09)V99.
+       FD CADPEDIN
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADPEDI.REO".
+       01 REGPEDIN.
+                03 CHAVEIN.
+                    05 PEDIDOIN     PIC 9(05).
+                    05 ITEMN        PIC 9(03).
+                03 PRODUTON         PIC 9(05).
+                03 QUANTIDADEN      PIC 9(05)V99.
+                03 VALORITEMN       PIC 9(09)V99.
+                03 PRECOCUSTOITEMN  PIC 9(06)V99.
+                03 LUCROITEMN       PIC 9(09)V99.
+      *
+       FD RELBKP
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "RELBKP.LST".
+       01 LINHA-REL                PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO      PIC X(02) VALUE "00".
+       01 ST-ERRN      PIC X(02) VALUE "00".
+       01 ST-REL       PIC X(02) VALUE "00".
+       01 W-HOJE       PIC 9(08) VALUE ZEROS.
+       01 W-FIM-LEITURA PIC X(01) VALUE "N".
+       01 W-RC         PIC S9(09) COMP VALUE ZEROS.
+       01 W-TOT-REG    PIC 9(07) VALUE ZEROS.
+       01 LIMPA-LINHA  PIC X(100) VALUE SPACES.
+      *
+       01 W-NOME-ORIG  PIC X(40) VALUE SPACES.
+       01 W-NOME-BKP   PIC X(40) VALUE SPACES.
+      *
+       01 CAB1.
+          03 FILLER         PIC X(25) VALUE SPACES.
+          03 FILLER         PIC X(50) VALUE
+             "BACKUP E REORGANIZACAO DOS ARQUIVOS INDEXADOS".
+       01 CAB2.
+          03 FILLER         PIC X(08) VALUE "DATA: ".
+          03 CAB2-DATA      PIC 9(08).
+       01 DET1.
+          03 DET-ARQUIVO    PIC X(20).
+          03 FILLER         PIC X(04) VALUE SPACES.
+          03 DET-BACKUP     PIC X(40).
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 DET-REGS       PIC ZZZ.ZZ9.
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 DET-STATUS     PIC X(15).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           ACCEPT W-HOJE FROM DATE YYYYMMDD.
+           OPEN OUTPUT RELBKP
+           IF ST-REL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO RELATORIO ***"
+              GO TO ROT-FIMP.
+           MOVE W-HOJE TO CAB2-DATA
+           WRITE LINHA-REL FROM CAB1
+           WRITE LINHA-REL FROM CAB2
+           WRITE LINHA-REL FROM LIMPA-LINHA.
+      *
+      ***********************************************
+      *  CADCEP.DAT                                 *
+      ***********************************************
+      *
+       BKP-CADCEP.
+           MOVE "CADCEP.DAT" TO W-NOME-ORIG.
+           STRING "CADCEP.BK" W-HOJE DELIMITED BY SIZE
+                  INTO W-NOME-BKP.
+           CALL "CBL_COPY_FILE" USING W-NOME-ORIG W-NOME-BKP
+                RETURNING W-RC.
+           MOVE "CADCEP.DAT"   TO DET-ARQUIVO
+           MOVE W-NOME-BKP     TO DET-BACKUP
+           MOVE ZEROS          TO DET-REGS
+           IF W-RC = ZEROS
+              MOVE "COPIADO"      TO DET-STATUS
+           ELSE
+              MOVE "ERRO NO BACKUP" TO DET-STATUS.
+           WRITE LINHA-REL FROM DET1.
+      *
+       REO-CADCEP.
+           MOVE "N" TO W-FIM-LEITURA.
+           MOVE ZEROS TO W-TOT-REG.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              GO TO REO-CADCEP-FIM.
+           OPEN OUTPUT CADCEPN
+           IF ST-ERRN NOT = "00"
+              CLOSE CADCEP
+              GO TO REO-CADCEP-FIM.
+           PERFORM UNTIL W-FIM-LEITURA = "S"
+              READ CADCEP NEXT RECORD
+                 AT END
+                    MOVE "S" TO W-FIM-LEITURA
+                 NOT AT END
+                    MOVE CODGO       TO CODGON
+                    MOVE LOGRADOURO  TO LOGRADOURON
+                    MOVE BAIRRO      TO BAIRRON
+                    MOVE CIDADE      TO CIDADEN
+                    MOVE UF          TO UFN
+                    MOVE UFEXTENSO   TO UFEXTENSON
+                    MOVE ULTOPER OF REGCEP     TO ULTOPERN OF REGCEPN
+                    WRITE REGCEPN
+                    ADD 1 TO W-TOT-REG
+           END-PERFORM.
+           CLOSE CADCEP CADCEPN.
+           CALL "CBL_DELETE_FILE" USING W-NOME-ORIG.
+           CALL "CBL_RENAME_FILE" USING "CADCEP.REO" W-NOME-ORIG.
+       REO-CADCEP-FIM.
+           MOVE "CADCEP.DAT"     TO DET-ARQUIVO
+           MOVE SPACES           TO DET-BACKUP
+           MOVE W-TOT-REG        TO DET-REGS
+           MOVE "REORGANIZADO"   TO DET-STATUS
+           WRITE LINHA-REL FROM DET1.
+      *
+      ***********************************************
+      *  CADPRO.DAT                                 *
+      ***********************************************
+      *
+       BKP-CADPRO.
+           MOVE "CADPRO.DAT" TO W-NOME-ORIG.
+           STRING "CADPRO.BK" W-HOJE DELIMITED BY SIZE
+                  INTO W-NOME-BKP.
+           CALL "CBL_COPY_FILE" USING W-NOME-ORIG W-NOME-BKP
+                RETURNING W-RC.
+           MOVE "CADPRO.DAT"   TO DET-ARQUIVO
+           MOVE W-NOME-BKP     TO DET-BACKUP
+           MOVE ZEROS          TO DET-REGS
+           IF W-RC = ZEROS
+              MOVE "COPIADO"      TO DET-STATUS
+           ELSE
+              MOVE "ERRO NO BACKUP" TO DET-STATUS.
+           WRITE LINHA-REL FROM DET1.
+      *
+       REO-CADPRO.
+           MOVE "N" TO W-FIM-LEITURA.
+           MOVE ZEROS TO W-TOT-REG.
+           OPEN INPUT CADPRO
+           IF ST-ERRO NOT = "00"
+              GO TO REO-CADPRO-FIM.
+           OPEN OUTPUT CADPRON
+           IF ST-ERRN NOT = "00"
+              CLOSE CADPRO
+              GO TO REO-CADPRO-FIM.
+           PERFORM UNTIL W-FIM-LEITURA = "S"
+              READ CADPRO NEXT RECORD
+                 AT END
+                    MOVE "S" TO W-FIM-LEITURA
+                 NOT AT END
+                    MOVE CODIGO      TO CODIGON
+                    MOVE DESCRICAO   TO DESCRICAON
+                    MOVE UNIDADE     TO UNIDADEN
+                    MOVE UNIDEXTENSO TO UNIDEXTENSON
+                    MOVE PRECOCUSTO  TO PRECOCUSTON
+                    MOVE PRECOVENDA  TO PRECOVENDAN
+                    MOVE TIPO        TO TIPON
+                    MOVE STATOS      TO STATOSN
+                    MOVE ESTOQUE     TO ESTOQUEN
+                    MOVE ULTOPER OF REGPRO     TO ULTOPERN OF REGPRON
+                    WRITE REGPRON
+                    ADD 1 TO W-TOT-REG
+           END-PERFORM.
+           CLOSE CADPRO CADPRON.
+           CALL "CBL_DELETE_FILE" USING W-NOME-ORIG.
+           CALL "CBL_RENAME_FILE" USING "CADPRO.REO" W-NOME-ORIG.
+       REO-CADPRO-FIM.
+           MOVE "CADPRO.DAT"     TO DET-ARQUIVO
+           MOVE SPACES           TO DET-BACKUP
+           MOVE W-TOT-REG        TO DET-REGS
+           MOVE "REORGANIZADO"   TO DET-STATUS
+           WRITE LINHA-REL FROM DET1.
+      *
+      ***********************************************
+      *  CADCLI.DAT                                 *
+      ***********************************************
+      *
+       BKP-CADCLI.
+           MOVE "CADCLI.DAT" TO W-NOME-ORIG.
+           STRING "CADCLI.BK" W-HOJE DELIMITED BY SIZE
+                  INTO W-NOME-BKP.
+           CALL "CBL_COPY_FILE" USING W-NOME-ORIG W-NOME-BKP
+                RETURNING W-RC.
+           MOVE "CADCLI.DAT"   TO DET-ARQUIVO
+           MOVE W-NOME-BKP     TO DET-BACKUP
+           MOVE ZEROS          TO DET-REGS
+           IF W-RC = ZEROS
+              MOVE "COPIADO"      TO DET-STATUS
+           ELSE
+              MOVE "ERRO NO BACKUP" TO DET-STATUS.
+           WRITE LINHA-REL FROM DET1.
+      *
+       REO-CADCLI.
+           MOVE "N" TO W-FIM-LEITURA.
+           MOVE ZEROS TO W-TOT-REG.
+           OPEN INPUT CADCLI
+           IF ST-ERRO NOT = "00"
+              GO TO REO-CADCLI-FIM.
+           OPEN OUTPUT CADCLIN
+           IF ST-ERRN NOT = "00"
+              CLOSE CADCLI
+              GO TO REO-CADCLI-FIM.
+           PERFORM UNTIL W-FIM-LEITURA = "S"
+              READ CADCLI NEXT RECORD
+                 AT END
+                    MOVE "S" TO W-FIM-LEITURA
+                 NOT AT END
+                    MOVE CPF            TO CPFN
+                    MOVE NOME           TO NOMEN
+                    MOVE CEP            TO CEPN
+                    MOVE NUMERO         TO NUMERON
+                    MOVE COMPLEMENTO    TO COMPLEMENTON
+                    MOVE TELEFONE       TO TELEFONEN
+                    MOVE TELEFONE2      TO TELEFONE2N
+                    MOVE DDD            TO DDDN
+                    MOVE DDD2           TO DDD2N
+                    MOVE EMAIL          TO EMAILN
+                    MOVE SITUACAO       TO SITUACAON
+                    MOVE LOGRADOUROCLI  TO LOGRADOUROCLIN
+                    MOVE BAIRROCLI      TO BAIRROCLIN
+                    MOVE CIDADECLI      TO CIDADECLIN
+                    MOVE UFCLI          TO UFCLIN
+                    MOVE ULTOPER OF REGCLI        TO ULTOPERN OF REGCLIN
+                    WRITE REGCLIN
+                    ADD 1 TO W-TOT-REG
+           END-PERFORM.
+           CLOSE CADCLI CADCLIN.
+           CALL "CBL_DELETE_FILE" USING W-NOME-ORIG.
+           CALL "CBL_RENAME_FILE" USING "CADCLI.REO" W-NOME-ORIG.
+       REO-CADCLI-FIM.
+           MOVE "CADCLI.DAT"     TO DET-ARQUIVO
+           MOVE SPACES           TO DET-BACKUP
+           MOVE W-TOT-REG        TO DET-REGS
+           MOVE "REORGANIZADO"   TO DET-STATUS
+           WRITE LINHA-REL FROM DET1.
+      *
+      ***********************************************
+      *  CADPED.DAT                                 *
+      ***********************************************
+      *
+       BKP-CADPED.
+           MOVE "CADPED.DAT" TO W-NOME-ORIG.
+           STRING "CADPED.BK" W-HOJE DELIMITED BY SIZE
+                  INTO W-NOME-BKP.
+           CALL "CBL_COPY_FILE" USING W-NOME-ORIG W-NOME-BKP
+                RETURNING W-RC.
+           MOVE "CADPED.DAT"   TO DET-ARQUIVO
+           MOVE W-NOME-BKP     TO DET-BACKUP
+           MOVE ZEROS          TO DET-REGS
+           IF W-RC = ZEROS
+              MOVE "COPIADO"      TO DET-STATUS
+           ELSE
+              MOVE "ERRO NO BACKUP" TO DET-STATUS.
+           WRITE LINHA-REL FROM DET1.
+      *
+       REO-CADPED.
+           MOVE "N" TO W-FIM-LEITURA.
+           MOVE ZEROS TO W-TOT-REG.
+           OPEN INPUT CADPED
+           IF ST-ERRO NOT = "00"
+              GO TO REO-CADPED-FIM.
+           OPEN OUTPUT CADPEDN
+           IF ST-ERRN NOT = "00"
+              CLOSE CADPED
+              GO TO REO-CADPED-FIM.
+           PERFORM UNTIL W-FIM-LEITURA = "S"
+              READ CADPED NEXT RECORD
+                 AT END
+                    MOVE "S" TO W-FIM-LEITURA
+                 NOT AT END
+                    MOVE PEDIDO         TO PEDIDON
+                    MOVE CODCLI         TO CODCLIN
+                    MOVE VALOR          TO VALORN
+                    MOVE DATAPEDIDO     TO DATAPEDIDON
+                    MOVE DATAENTREGA    TO DATAENTREGAN
+                    MOVE SITUACAOPEDIDO TO SITUACAOPEDIDON
+                    MOVE ULTOPER OF REGPED        TO ULTOPERN OF REGPEDN
+                    WRITE REGPEDN
+                    ADD 1 TO W-TOT-REG
+           END-PERFORM.
+           CLOSE CADPED CADPEDN.
+           CALL "CBL_DELETE_FILE" USING W-NOME-ORIG.
+           CALL "CBL_RENAME_FILE" USING "CADPED.REO" W-NOME-ORIG.
+       REO-CADPED-FIM.
+           MOVE "CADPED.DAT"     TO DET-ARQUIVO
+           MOVE SPACES           TO DET-BACKUP
+           MOVE W-TOT-REG        TO DET-REGS
+           MOVE "REORGANIZADO"   TO DET-STATUS
+           WRITE LINHA-REL FROM DET1.
+      *
+      ***********************************************
+      *  CADPEDI.DAT                                *
+      ***********************************************
+      *
+       BKP-CADPEDI.
+           MOVE "CADPEDI.DAT" TO W-NOME-ORIG.
+           STRING "CADPEDI.BK" W-HOJE DELIMITED BY SIZE
+                  INTO W-NOME-BKP.
+           CALL "CBL_COPY_FILE" USING W-NOME-ORIG W-NOME-BKP
+                RETURNING W-RC.
+           MOVE "CADPEDI.DAT"  TO DET-ARQUIVO
+           MOVE W-NOME-BKP     TO DET-BACKUP
+           MOVE ZEROS          TO DET-REGS
+           IF W-RC = ZEROS
+              MOVE "COPIADO"      TO DET-STATUS
+           ELSE
+              MOVE "ERRO NO BACKUP" TO DET-STATUS.
+           WRITE LINHA-REL FROM DET1.
+      *
+       REO-CADPEDI.
+           MOVE "N" TO W-FIM-LEITURA.
+           MOVE ZEROS TO W-TOT-REG.
+           OPEN INPUT CADPEDI
+           IF ST-ERRO NOT = "00"
+              GO TO REO-CADPEDI-FIM.
+           OPEN OUTPUT CADPEDIN
+           IF ST-ERRN NOT = "00"
+              CLOSE CADPEDI
+              GO TO REO-CADPEDI-FIM.
+           PERFORM UNTIL W-FIM-LEITURA = "S"
+              READ CADPEDI NEXT RECORD
+                 AT END
+                    MOVE "S" TO W-FIM-LEITURA
+                 NOT AT END
+                    MOVE PEDIDOI          TO PEDIDOIN
+                    MOVE ITEM             TO ITEMN
+                    MOVE PRODUTO          TO PRODUTON
+                    MOVE QUANTIDADE       TO QUANTIDADEN
+                    MOVE VALORITEM        TO VALORITEMN
+                    MOVE PRECOCUSTOITEM   TO PRECOCUSTOITEMN
+                    MOVE LUCROITEM        TO LUCROITEMN
+                    WRITE REGPEDIN
+                    ADD 1 TO W-TOT-REG
+           END-PERFORM.
+           CLOSE CADPEDI CADPEDIN.
+           CALL "CBL_DELETE_FILE" USING W-NOME-ORIG.
+           CALL "CBL_RENAME_FILE" USING "CADPEDI.REO" W-NOME-ORIG.
+       REO-CADPEDI-FIM.
+           MOVE "CADPEDI.DAT"    TO DET-ARQUIVO
+           MOVE SPACES           TO DET-BACKUP
+           MOVE W-TOT-REG        TO DET-REGS
+           MOVE "REORGANIZADO"   TO DET-STATUS
+           WRITE LINHA-REL FROM DET1.
+      *
+       FIM-REL.
+           CLOSE RELBKP.
+           GO TO ROT-FIMP.
+      *
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
