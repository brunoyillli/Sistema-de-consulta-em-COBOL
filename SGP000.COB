@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP000.
+       AUTHOR. Bruno Mendes Carvalho.
+      *******************************
+      *     MENU PRINCIPAL DO SGP   *
+      *******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+        01  TELAMENU.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "               SISTEMA DE GESTAO DE PEDIDOS".
+           05  LINE 06  COLUMN 01
+               VALUE  "   1 = CADASTRO DE CEP".
+           05  LINE 08  COLUMN 01
+               VALUE  "   2 = CADASTRO DE PRODUTO".
+           05  LINE 10  COLUMN 01
+               VALUE  "   3 = CADASTRO DE CLIENTE".
+           05  LINE 12  COLUMN 01
+               VALUE  "   4 = CADASTRO DE PEDIDO".
+           05  LINE 14  COLUMN 01
+               VALUE  "   5 = CONSULTA DE PEDIDOS".
+           05  LINE 16  COLUMN 01
+               VALUE  "   6 = TABELAS DE PRODUTO".
+           05  LINE 18  COLUMN 01
+               VALUE  "   7 = CADASTRO DE OPERADOR".
+           05  LINE 20  COLUMN 01
+               VALUE  "   OPCAO : ".
+           05  TOPCAO
+               LINE 20  COLUMN 13  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-MENU.
+           MOVE SPACES TO W-OPCAO
+           DISPLAY TELAMENU
+           ACCEPT TOPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              GO TO ROT-FIM.
+           IF W-OPCAO = "1"
+              CALL "SGP001"
+              GO TO INC-MENU.
+           IF W-OPCAO = "2"
+              CALL "SGP002"
+              GO TO INC-MENU.
+           IF W-OPCAO = "3"
+              CALL "SGP003"
+              GO TO INC-MENU.
+           IF W-OPCAO = "4"
+              CALL "SGP006"
+              GO TO INC-MENU.
+           IF W-OPCAO = "5"
+              CALL "SGPC006"
+              GO TO INC-MENU.
+           IF W-OPCAO = "6"
+              CALL "SGP007"
+              GO TO INC-MENU.
+           IF W-OPCAO = "7"
+              CALL "SGP008"
+              GO TO INC-MENU.
+           MOVE "*** OPCAO INVALIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO INC-MENU.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
