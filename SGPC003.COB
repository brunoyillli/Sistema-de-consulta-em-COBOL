@@ -0,0 +1,279 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGPC003.
+       AUTHOR. Bruno Mendes Carvalho.
+      *******************************
+      *     CONSULTA DE CLIENTES    *
+      *******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT CADCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = NOME
+                                                      WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADCLI
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADCLI.DAT".
+       01 REGCLI.
+                03 CPF                 PIC 9(11).
+                03 NOME                PIC X(40).
+                03 CEP                 PIC 9(08).
+                03 NUMERO              PIC 9(04).
+                03 COMPLEMENTO         PIC X(12).
+                03 TELEFONE            PIC 9(09).
+                03 TELEFONE2           PIC 9(09).
+                03 DDD                 PIC 9(02).
+                03 DDD2                PIC 9(02).
+                03 EMAIL               PIC X(40).
+                03 SITUACAO            PIC X(01).
+                03 LOGRADOUROCLI       PIC X(30).
+                03 BAIRROCLI           PIC X(20).
+                03 CIDADECLI           PIC X(20).
+                03 UFCLI               PIC X(02).
+                03 ULTOPER             PIC X(08).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT         PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO        PIC X(01) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 W-ACT          PIC 9(02) VALUE ZEROS.
+       01 MENS           PIC X(50) VALUE SPACES.
+       01 LIMPA          PIC X(55) VALUE SPACES.
+       01 CONLIN         PIC 9(03) VALUE 001.
+       01 LIN            PIC 9(03) VALUE ZEROS.
+       01 IND            PIC 9(02) VALUE 001.
+       01 W-FILTROSIT    PIC X(01) VALUE SPACES.
+       01 W-FILTROUF     PIC X(02) VALUE SPACES.
+       01 W-TODOS-SIT    PIC X(01) VALUE "S".
+       01 W-TODOS-UF     PIC X(01) VALUE "S".
+       01 W-TOTCLI       PIC 9(05) VALUE ZEROS.
+      *
+       01 TABSITUACAO.
+          03 T1   PIC X(10) VALUE "AATIVO    ".
+          03 T2   PIC X(10) VALUE "CCANCELADO".
+          03 T3   PIC X(10) VALUE "DDELETADO ".
+          03 T4   PIC X(10) VALUE "SSUSPENSO ".
+      *
+       01 TABSITAUX REDEFINES TABSITUACAO.
+          03 TABSIT   PIC X(10) OCCURS 4 TIMES.
+       01 ALFASIT.
+             03 ALFASIT1 PIC X(01).
+             03 ALFASIT2 PIC X(09).
+       01 SITUACAOEXTENSO  PIC X(09) VALUE SPACES.
+      *-----------------------------------------------------------------
+      *
+      ******************
+      * REPORT SECTION *
+      ******************
+      *
+       01 DET2.
+          03 FILLER    PIC X(02)     VALUE SPACES.
+          03 DET21     PIC 9(11)     VALUE ZEROS.
+          03 FILLER    PIC X(02)     VALUE SPACES.
+          03 DET22     PIC X(30)     VALUE SPACES.
+          03 FILLER    PIC X(02)     VALUE SPACES.
+          03 DET23     PIC X(02)     VALUE SPACES.
+          03 FILLER    PIC X(03)     VALUE SPACES.
+          03 DET24     PIC X(09)     VALUE SPACES.
+      *
+       01 LINTOTAL.
+          03 FILLER    PIC X(22)     VALUE "TOTAL DE CLIENTES: ".
+          03 TOT-CLI   PIC ZZ.ZZ9.
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+       01  TELASGPC003.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                         CONSULTA DE CLIE".
+           05  LINE 02  COLUMN 41
+               VALUE  "NTES".
+           05  LINE 04  COLUMN 01
+               VALUE  "   CPF         NOME                      ".
+           05  LINE 04  COLUMN 41
+               VALUE  "    UF   SITUACAO".
+           05  LINE 05  COLUMN 01
+               VALUE  "   -----------  ----------------------   ".
+           05  LINE 05  COLUMN 41
+               VALUE  "    --   ---------".
+           05  TFILTROSIT
+               LINE 23  COLUMN 38  PIC X(01)
+               USING  W-FILTROSIT
+               HIGHLIGHT.
+           05  TFILTROUF
+               LINE 23  COLUMN 62  PIC X(02)
+               USING  W-FILTROUF
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP1.
+           OPEN INPUT CADCLI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCLI NAO EXISTE ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCLI" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+      *
+       INC-001.
+           DISPLAY TELASGPC003.
+       INC-001A.
+           MOVE SPACES TO W-FILTROSIT
+           DISPLAY (23, 13)
+            "SITUACAO(A/C/D/S,BRANCO=TODAS):"
+           ACCEPT TFILTROSIT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADCLI
+                      GO TO ROT-FIM.
+       INC-001B.
+           MOVE SPACES TO W-FILTROUF
+           DISPLAY (23, 55)
+            "UF(BRANCO=TODAS):"
+           ACCEPT TFILTROUF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO INC-001A.
+           IF W-FILTROSIT = SPACE
+               MOVE "S" TO W-TODOS-SIT
+           ELSE
+               MOVE "N" TO W-TODOS-SIT.
+           IF W-FILTROUF = SPACES
+               MOVE "S" TO W-TODOS-UF
+           ELSE
+               MOVE "N" TO W-TODOS-UF.
+           MOVE ZEROS TO CPF
+           START CADCLI KEY IS NOT LESS CPF
+                 INVALID KEY
+                    MOVE "*** ARQUIVO VAZIO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+           MOVE ZEROS TO W-TOTCLI.
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ CADCLI NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO FIM-CONSULTA
+              ELSE
+                 MOVE ST-ERRO TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+           IF W-TODOS-SIT = "N" AND SITUACAO NOT = W-FILTROSIT
+                 GO TO INC-RD2.
+           IF W-TODOS-UF = "N" AND UFCLI NOT = W-FILTROUF
+                 GO TO INC-RD2.
+       ROT-MONTAR.
+           MOVE 1 TO IND
+           PERFORM ROT-ACHASIT THRU ROT-ACHASIT-FIM.
+           MOVE CPF             TO DET21
+           MOVE NOME            TO DET22
+           MOVE UFCLI            TO DET23
+           MOVE SITUACAOEXTENSO TO DET24
+           ADD 1 TO W-TOTCLI
+           COMPUTE LIN = CONLIN + 5
+           DISPLAY (LIN, 02) DET2
+           ADD 1 TO CONLIN
+           IF CONLIN < 17
+                  GO TO INC-RD2.
+       ROT-SOL.
+           DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 38) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELASGPC003
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           MOVE 01 TO CONLIN.
+           GO TO FIM-CONSULTA.
+      *
+       FIM-CONSULTA.
+           MOVE W-TOTCLI TO TOT-CLI
+           DISPLAY (22, 02) LINTOTAL
+           DISPLAY (23, 13) " *** NOVA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 34) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  GO TO INC-001.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO FIM-CONSULTA.
+           CLOSE CADCLI
+           GO TO ROT-FIM.
+      *
+      **************************
+      * ROTINA DE SITUACAO EXT *
+      **************************
+      *
+       ROT-ACHASIT.
+           MOVE TABSIT(IND) TO ALFASIT
+           IF SITUACAO NOT = ALFASIT1
+              IF IND < 4
+                 ADD 1 TO IND
+                 GO TO ROT-ACHASIT
+              ELSE
+                 MOVE SPACES TO SITUACAOEXTENSO
+                 GO TO ROT-ACHASIT-FIM.
+           MOVE ALFASIT2 TO SITUACAOEXTENSO.
+       ROT-ACHASIT-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
