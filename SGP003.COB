@@ -23,8 +23,13 @@
                     ACCESS MODE IS DYNAMIC
                     RECORD KEY IS CODIGO
                     FILE STATUS IS ST-ERRO
-                    ALTERNATE RECORD KEY IS CHAVE2 = LOGRADOURO
+                    ALTERNATE RECORD KEY IS CHAVE2CEP = LOGRADOURO
                                                       WITH DUPLICATES.
+           SELECT CADOPER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CODOPER
+                    FILE STATUS IS ST-OPER.
 
       *
       *----------------------------------------------------------------
@@ -35,6 +40,18 @@
              VALUE OF FILE-ID IS "CADCLI.DAT".
        01 REGCLI.
                 03 CPF                 PIC 9(11).
+                   88 CPF-REPETIDO         VALUES 00000000000
+                                                   11111111111
+                                                   22222222222
+                                                   33333333333
+                                                   44444444444
+                                                   55555555555
+                                                   66666666666
+                                                   77777777777
+                                                   88888888888
+                                                   99999999999.
+                03 CPF-TAB REDEFINES CPF
+                           PIC 9(01) OCCURS 11 TIMES.
                 03 NOME                PIC X(40).
                 03 CEP                 PIC 9(08).
                 03 NUMERO              PIC 9(04).
@@ -45,6 +62,11 @@
                 03 DDD2                PIC 9(02).
                 03 EMAIL               PIC X(40).
                 03 SITUACAO            PIC X(01).
+                03 LOGRADOUROCLI       PIC X(30).
+                03 BAIRROCLI           PIC X(20).
+                03 CIDADECLI           PIC X(20).
+                03 UFCLI               PIC X(02).
+                03 ULTOPER             PIC X(08).
        FD CADCEP
              LABEL RECORD IS STANDARD
              VALUE OF FILE-ID IS "CADCEP.DAT".
@@ -55,6 +77,15 @@
                 03 CIDADE           PIC X(20).
                 03 UF               PIC X(02).
                 03 UFEXTENSO        PIC X(17).
+                03 ULTOPER          PIC X(08).
+       FD CADOPER
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER.
+                03 CODOPER          PIC X(08).
+                03 SENHA            PIC X(08).
+                03 NOMEOPER         PIC X(30).
+                03 ATIVO            PIC X(01).
       *
       *----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -68,8 +99,20 @@
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
        01 IND          PIC 9(02) VALUE ZEROS.
+       01 W-CPFIND     PIC 9(02) VALUE ZEROS.
+       01 W-SOMA       PIC 9(04) VALUE ZEROS.
+       01 W-RESTO      PIC 9(02) VALUE ZEROS.
+       01 W-DV1        PIC 9(01) VALUE ZEROS.
+       01 W-DV2        PIC 9(01) VALUE ZEROS.
+       01 W-NOMEBUSCA  PIC X(40) VALUE SPACES.
+       01 W-ATPOS      PIC 9(02) VALUE ZEROS.
+       01 W-DOTPOS     PIC 9(02) VALUE ZEROS.
+       01 W-EI         PIC 9(02) VALUE ZEROS.
        01 SITUACAOEXTENSO  PIC X(09) VALUE SPACES.
        01 UFCLIEXTENSO  PIC X(17) VALUE SPACES.
+       77 ST-OPER       PIC X(02) VALUE "00".
+       77 W-OPERLOGADO  PIC X(08) VALUE SPACES.
+       77 W-SENHALOG    PIC X(08) VALUE SPACES.
       *
        01 TABSITUACAO.
           03 T1   PIC X(10) VALUE "AATIVO    ".
@@ -84,6 +127,24 @@
              03 ALFASIT2 PIC X(09).
       *
        SCREEN SECTION.
+       01  TELALOGIN.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                    IDENTIFICACAO DO OPERADOR".
+           05  LINE 09  COLUMN 01
+               VALUE  "      CODIGO DO OPERADOR".
+           05  LINE 11  COLUMN 01
+               VALUE  "      SENHA".
+           05  TCODOPERLOG
+               LINE 09  COLUMN 28  PIC X(08)
+               USING  W-OPERLOGADO
+               HIGHLIGHT.
+           05  TSENHALOG
+               LINE 11  COLUMN 28  PIC X(08)
+               USING  W-SENHALOG
+               SECURE
+               HIGHLIGHT.
+      *
        01  TELACLIENTE.
            05  BLANK SCREEN.
            05  LINE 03  COLUMN 01
@@ -112,6 +173,8 @@
                VALUE  "  EMAIL :".
            05  LINE 19  COLUMN 01
                VALUE  "  SITUACAO:".
+           05  LINE 21  COLUMN 01
+               VALUE  "  F4=BUSCA POR NOME".
            05  TCPF
                LINE 05  COLUMN 09  PIC 9(11)
                USING  CPF
@@ -185,6 +248,40 @@
        PROCEDURE DIVISION.
        INICIO.
       *
+      ***********************************************
+      *   IDENTIFICACAO DO OPERADOR                 *
+      ***********************************************
+      *
+       LOGIN-OP0.
+           OPEN INPUT CADOPER
+           IF ST-OPER NOT = "00"
+              MOVE "SEMLOGIN" TO W-OPERLOGADO
+              GO TO INC-OP0.
+       LOGIN-001.
+           MOVE SPACES TO W-OPERLOGADO W-SENHALOG
+           DISPLAY TELALOGIN.
+       LOGIN-002.
+           ACCEPT TCODOPERLOG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              CLOSE CADOPER
+              GO TO ROT-FIM.
+       LOGIN-003.
+           ACCEPT TSENHALOG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO LOGIN-002.
+           MOVE W-OPERLOGADO TO CODOPER
+           READ CADOPER
+           IF ST-OPER NOT = "00"
+              MOVE "*** OPERADOR NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LOGIN-001.
+           IF SENHA NOT = W-SENHALOG OR ATIVO NOT = "S"
+              MOVE "*** SENHA INVALIDA OU OPERADOR INATIVO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LOGIN-001.
+           MOVE CODOPER TO W-OPERLOGADO
+           CLOSE CADOPER.
        INC-OP0.
            OPEN I-O CADCLI
            IF ST-ERRO NOT = "00"
@@ -211,6 +308,7 @@
               UF COMPLEMENTO EMAIL SITUACAO SITUACAOEXTENSO.
               MOVE ZEROS TO CPF CEP NUMERO TELEFONE TELEFONE2 DDD2
               DDD.
+              MOVE SPACES TO LOGRADOUROCLI BAIRROCLI CIDADECLI UFCLI.
               DISPLAY TELACLIENTE.
        INC-002.
               ACCEPT TCPF
@@ -218,15 +316,59 @@
                IF W-ACT = 02
                  CLOSE CADCLI CADCEP
                  GO TO ROT-FIM.
+               IF W-ACT = 05
+                 GO TO BUS-001.
                IF CPF = " "
                   MOVE "*** CPF INVALIDO ***" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO INC-002.
+               PERFORM INC-002A THRU INC-002A-FIM.
+               GO TO LER-CADCLI001.
+       INC-002A.
+                IF CPF-REPETIDO
+                   MOVE "*** CPF INVALIDO (DIGITOS REPETIDOS) ***"
+                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                MOVE ZEROS TO W-SOMA
+                PERFORM VARYING W-CPFIND FROM 1 BY 1
+                        UNTIL W-CPFIND > 9
+                   COMPUTE W-SOMA = W-SOMA +
+                           (CPF-TAB (W-CPFIND) * (11 - W-CPFIND))
+                END-PERFORM
+                MOVE FUNCTION MOD(W-SOMA, 11) TO W-RESTO
+                IF W-RESTO < 2
+                   MOVE 0 TO W-DV1
+                ELSE
+                   COMPUTE W-DV1 = 11 - W-RESTO.
+                MOVE ZEROS TO W-SOMA
+                PERFORM VARYING W-CPFIND FROM 1 BY 1
+                        UNTIL W-CPFIND > 9
+                   COMPUTE W-SOMA = W-SOMA +
+                           (CPF-TAB (W-CPFIND) * (12 - W-CPFIND))
+                END-PERFORM
+                COMPUTE W-SOMA = W-SOMA + (W-DV1 * 2)
+                MOVE FUNCTION MOD(W-SOMA, 11) TO W-RESTO
+                IF W-RESTO < 2
+                   MOVE 0 TO W-DV2
+                ELSE
+                   COMPUTE W-DV2 = 11 - W-RESTO.
+                IF CPF-TAB (10) NOT = W-DV1 OR CPF-TAB (11) NOT = W-DV2
+                   MOVE "*** CPF INVALIDO (DIGITO VERIFICADOR) ***"
+                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+       INC-002A-FIM.
+                EXIT.
        LER-CADCLI001.
                MOVE 0 TO W-SEL
                READ CADCLI
                IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
+                    MOVE LOGRADOUROCLI TO LOGRADOURO
+                    MOVE BAIRROCLI     TO BAIRRO
+                    MOVE CIDADECLI     TO CIDADE
+                    MOVE UFCLI         TO UF
                     DISPLAY TELACLIENTE
                     PERFORM INC-012 THRU INC-012
                     MOVE "*** CPF JA CADASTRADO***" TO MENS
@@ -254,6 +396,10 @@
                     MOVE " ARQUIVO CADCEP NAO FOI ENCONTRADO " TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO INC-004.
+                MOVE LOGRADOURO TO LOGRADOUROCLI
+                MOVE BAIRRO     TO BAIRROCLI
+                MOVE CIDADE     TO CIDADECLI
+                MOVE UF         TO UFCLI
                 DISPLAY TELACLIENTE.
        INC-005.
                 ACCEPT TNUMERO
@@ -283,6 +429,8 @@
                 ACCEPT TEMAIL
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-009.
+                IF EMAIL NOT = SPACES
+                   PERFORM INC-010A THRU INC-010A-FIM.
        INC-011.
                 ACCEPT TSITUACAO
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -322,6 +470,7 @@
                    MOVE "*** DIGITE APENAS S=SIM E N=NAO ****" TO MENS
                    GO TO INC-OPC.
         INC-WR1.
+                MOVE W-OPERLOGADO TO ULTOPER OF REGCLI
                 WRITE REGCLI
                 IF ST-ERRO = "00" OR "02"
                         MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -335,6 +484,69 @@
                    MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADCLI" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ROT-FIM.
+      *
+       INC-010A.
+                MOVE ZEROS TO W-ATPOS W-DOTPOS
+                PERFORM VARYING W-EI FROM 1 BY 1 UNTIL W-EI > 40
+                   IF EMAIL (W-EI:1) = "@" AND W-ATPOS = 0
+                      MOVE W-EI TO W-ATPOS
+                   END-IF
+                   IF EMAIL (W-EI:1) = "." AND W-ATPOS NOT = 0
+                      AND W-EI > W-ATPOS
+                      MOVE W-EI TO W-DOTPOS
+                   END-IF
+                END-PERFORM
+                IF W-ATPOS = 0 OR W-DOTPOS = 0
+                   MOVE "*** EMAIL INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-010.
+       INC-010A-FIM.
+                EXIT.
+      *
+      ***********************************************
+      *   ROTINA DE BUSCA POR NOME (CHAVE2)         *
+      ***********************************************
+      *
+       BUS-001.
+                MOVE SPACES TO W-NOMEBUSCA
+                DISPLAY (23, 12) "NOME PARA BUSCA: "
+                ACCEPT (23, 30) W-NOMEBUSCA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   MOVE SPACES TO MENS
+                   GO TO INC-002.
+                MOVE W-NOMEBUSCA TO NOME
+                START CADCLI KEY IS NOT LESS CHAVE2
+                    INVALID KEY
+                       MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO INC-002.
+       BUS-RD.
+                READ CADCLI NEXT RECORD
+                    AT END
+                       MOVE "*** FIM DA BUSCA DE NOME ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO INC-002.
+                IF NOME NOT = W-NOMEBUSCA
+                   MOVE "*** FIM DA BUSCA DE NOME ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                MOVE 0 TO W-SEL
+                MOVE LOGRADOUROCLI TO LOGRADOURO
+                MOVE BAIRROCLI     TO BAIRRO
+                MOVE CIDADECLI     TO CIDADE
+                MOVE UFCLI         TO UF
+                DISPLAY TELACLIENTE
+                DISPLAY (23, 12)
+                    "ENCONTRADO - F1=PROXIMO F2=SELECIONAR"
+                ACCEPT (23, 52) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO BUS-RD.
+                IF W-ACT = 03
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS
+                   GO TO ACE-001.
+                GO TO BUS-RD.
       *
       ***********************************************
       *   ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO     *
@@ -390,6 +602,7 @@
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO ALT-OPC.
        ALT-RW1.
+                MOVE W-OPERLOGADO TO ULTOPER OF REGCLI
                 REWRITE REGCLI
                 IF ST-ERRO = "00" OR "02"
                     MOVE "*** REGISTRO ALTERADO *** " TO MENS
