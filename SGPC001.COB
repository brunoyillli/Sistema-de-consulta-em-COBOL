@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGPC001.
+       AUTHOR. Bruno Mendes Carvalho.
+      *******************************
+      *   RELATORIO DE CEP POR UF   *
+      *******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = LOGRADOURO
+                                                      WITH DUPLICATES.
+           SELECT SORTCEP ASSIGN TO DISK.
+           SELECT RELCEP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+                03 CODGO           PIC X(08).
+                03 LOGRADOURO       PIC X(30).
+                03 BAIRRO           PIC X(20).
+                03 CIDADE           PIC X(20).
+                03 UF               PIC X(02).
+                03 UFEXTENSO        PIC X(17).
+                03 ULTOPER          PIC X(08).
+      *
+       SD SORTCEP.
+       01 REGSORT.
+                03 S-UF            PIC X(02).
+                03 S-UFEXTENSO     PIC X(17).
+                03 S-CIDADE        PIC X(20).
+                03 S-LOGRADOURO    PIC X(30).
+                03 S-BAIRRO        PIC X(20).
+                03 S-CODGO         PIC X(08).
+      *
+       FD RELCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCEP.LST".
+       01 LINHA-REL                PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO      PIC X(02) VALUE "00".
+       01 ST-REL       PIC X(02) VALUE "00".
+       01 W-FIM-CAD    PIC X(01) VALUE "N".
+       01 W-FIM-SORT   PIC X(01) VALUE "N".
+       01 W-PRIM-UF    PIC X(01) VALUE "S".
+       01 W-UF-ANT     PIC X(02) VALUE SPACES.
+       01 W-PAGINA     PIC 9(04) VALUE ZEROS.
+       01 W-LINHA-PAG  PIC 9(03) VALUE ZEROS.
+       01 W-TOT-UF     PIC 9(06) VALUE ZEROS.
+       01 W-TOT-GERAL  PIC 9(06) VALUE ZEROS.
+       01 W-TOT-ED     PIC ZZZ.ZZ9.
+       01 W-PAG-ED     PIC ZZZ9.
+       01 LIMPA-LINHA  PIC X(100) VALUE SPACES.
+      *
+       01 CAB1.
+          03 FILLER         PIC X(30) VALUE SPACES.
+          03 FILLER         PIC X(40) VALUE
+             "LISTAGEM DE CEP POR UF / CIDADE".
+          03 FILLER         PIC X(10) VALUE "PAGINA:".
+          03 CAB1-PAG       PIC ZZZ9.
+       01 CAB2.
+          03 FILLER         PIC X(12) VALUE "UF: ".
+          03 CAB2-UF        PIC X(02).
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 CAB2-UFEXT     PIC X(17).
+       01 CAB3.
+          03 FILLER         PIC X(09) VALUE "CIDADE".
+          03 FILLER         PIC X(21) VALUE SPACES.
+          03 FILLER         PIC X(10) VALUE "LOGRADOURO".
+          03 FILLER         PIC X(20) VALUE SPACES.
+          03 FILLER         PIC X(06) VALUE "BAIRRO".
+          03 FILLER         PIC X(14) VALUE SPACES.
+          03 FILLER         PIC X(04) VALUE "CEP".
+       01 DET1.
+          03 DET-CIDADE     PIC X(20).
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 DET-LOGRADOURO PIC X(30).
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 DET-BAIRRO     PIC X(20).
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 DET-CODGO      PIC X(08).
+       01 LINSUB.
+          03 FILLER         PIC X(20) VALUE
+             "TOTAL DE CEP NA UF: ".
+          03 SUB-TOT        PIC ZZZ.ZZ9.
+       01 LINGERAL.
+          03 FILLER         PIC X(23) VALUE
+             "TOTAL GERAL DE CEP...: ".
+          03 GER-TOT        PIC ZZZ.ZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ARQUIVO CADCEP NAO ENCONTRADO ***"
+              GO TO ROT-FIMP.
+           OPEN OUTPUT RELCEP
+           IF ST-REL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO RELATORIO ***"
+              CLOSE CADCEP
+              GO TO ROT-FIMP.
+           SORT SORTCEP ON ASCENDING KEY S-UF S-CIDADE
+                INPUT PROCEDURE IS CARGA-SORT
+                OUTPUT PROCEDURE IS IMPRIME-REL.
+           CLOSE CADCEP RELCEP.
+           GO TO ROT-FIMP.
+      *
+       CARGA-SORT.
+           PERFORM UNTIL W-FIM-CAD = "S"
+              READ CADCEP NEXT RECORD
+                 AT END
+                    MOVE "S" TO W-FIM-CAD
+                 NOT AT END
+                    MOVE UF         TO S-UF
+                    MOVE UFEXTENSO  TO S-UFEXTENSO
+                    MOVE CIDADE     TO S-CIDADE
+                    MOVE LOGRADOURO TO S-LOGRADOURO
+                    MOVE BAIRRO     TO S-BAIRRO
+                    MOVE CODGO      TO S-CODGO
+                    RELEASE REGSORT
+           END-PERFORM.
+      *
+       IMPRIME-REL.
+           PERFORM UNTIL W-FIM-SORT = "S"
+              RETURN SORTCEP AT END
+                 MOVE "S" TO W-FIM-SORT
+              NOT AT END
+                 PERFORM TRATA-REG-SORT
+           END-PERFORM.
+           IF W-PRIM-UF = "N"
+              MOVE W-TOT-UF TO SUB-TOT
+              WRITE LINHA-REL FROM LINSUB
+              WRITE LINHA-REL FROM LIMPA-LINHA.
+           MOVE W-TOT-GERAL TO GER-TOT
+           WRITE LINHA-REL FROM LIMPA-LINHA
+           WRITE LINHA-REL FROM LINGERAL.
+      *
+       TRATA-REG-SORT.
+           IF W-PRIM-UF = "S" OR S-UF NOT = W-UF-ANT
+              IF W-PRIM-UF = "N"
+                 MOVE W-TOT-UF TO SUB-TOT
+                 WRITE LINHA-REL FROM LINSUB
+              END-IF
+              MOVE "N" TO W-PRIM-UF
+              MOVE S-UF TO W-UF-ANT
+              MOVE ZEROS TO W-TOT-UF
+              PERFORM NOVA-PAGINA.
+           MOVE S-CIDADE     TO DET-CIDADE
+           MOVE S-LOGRADOURO TO DET-LOGRADOURO
+           MOVE S-BAIRRO     TO DET-BAIRRO
+           MOVE S-CODGO      TO DET-CODGO
+           WRITE LINHA-REL FROM DET1
+           ADD 1 TO W-TOT-UF W-TOT-GERAL W-LINHA-PAG
+           IF W-LINHA-PAG > 50
+              PERFORM NOVA-PAGINA.
+      *
+       NOVA-PAGINA.
+           ADD 1 TO W-PAGINA
+           MOVE ZEROS TO W-LINHA-PAG
+           MOVE W-PAGINA TO CAB1-PAG
+           IF W-PAGINA > 1
+              WRITE LINHA-REL FROM LIMPA-LINHA
+              WRITE LINHA-REL FROM LIMPA-LINHA.
+           WRITE LINHA-REL FROM CAB1
+           MOVE S-UF        TO CAB2-UF
+           MOVE S-UFEXTENSO TO CAB2-UFEXT
+           WRITE LINHA-REL FROM CAB2
+           WRITE LINHA-REL FROM CAB3.
+      *
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
