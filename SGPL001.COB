@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGPL001.
+       AUTHOR. Bruno Mendes Carvalho.
+      ****************************************
+      *   CARGA EM LOTE DO CADASTRO DE CEP   *
+      ****************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ENTCEP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-ENT.
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CODGO
+                    FILE STATUS IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = LOGRADOURO
+                                                      WITH DUPLICATES.
+       SELECT LOGCEP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS ST-LOG.
+      *
+      *----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ENTCEP
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CEPLOTE.TXT".
+       01 REGENT.
+                03 E-CODGO          PIC X(08).
+                03 E-LOGRADOURO     PIC X(30).
+                03 E-BAIRRO         PIC X(20).
+                03 E-CIDADE         PIC X(20).
+                03 E-UF             PIC X(02).
+       FD CADCEP
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+                03 CODGO           PIC X(08).
+                03 LOGRADOURO       PIC X(30).
+                03 BAIRRO           PIC X(20).
+                03 CIDADE           PIC X(20).
+                03 UF               PIC X(02).
+                03 UFEXTENSO        PIC X(17).
+                03 ULTOPER          PIC X(08).
+       FD LOGCEP
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CEPLOTE.LOG".
+       01 REGLOG               PIC X(80).
+      *
+      *----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ENT       PIC X(02) VALUE "00".
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-LOG       PIC X(02) VALUE "00".
+       77 W-FIM-ENT    PIC X(01) VALUE "N".
+       77 W-ACEITOS    PIC 9(06) VALUE ZEROS.
+       77 W-REJEITADOS PIC 9(06) VALUE ZEROS.
+       77 W-LIDOS      PIC 9(06) VALUE ZEROS.
+       01 W-CONT-ED    PIC ZZZ.ZZ9.
+       01 IND          PIC 9(02) VALUE ZEROS.
+      *
+       01 TABUNIDADEFEDERACAO.
+          03 T1   PIC X(19) VALUE "ACACRE             ".
+          03 T2   PIC X(19) VALUE "ALALAGOAS          ".
+          03 T3   PIC X(19) VALUE "APAMAPA            ".
+          03 T4   PIC X(19) VALUE "AMAMAZONAS         ".
+          03 T5   PIC X(19) VALUE "BABAHIA            ".
+          03 T6   PIC X(19) VALUE "CECEARA            ".
+          03 T7   PIC X(19) VALUE "DFDISTRITO FEDERAL ".
+          03 T8   PIC X(19) VALUE "ESESPIRITO SANTO   ".
+          03 T9   PIC X(19) VALUE "GOGOIAS            ".
+          03 T10   PIC X(19) VALUE "MAMARANHAO         ".
+          03 T11   PIC X(19) VALUE "MTMATO GROSSO      ".
+          03 T12   PIC X(19) VALUE "MSMATO GROSSO SUL  ".
+          03 T13   PIC X(19) VALUE "MGMINAS GERAIS     ".
+          03 T14   PIC X(19) VALUE "PAPARA             ".
+          03 T15   PIC X(19) VALUE "PBPARAIBA          ".
+          03 T16   PIC X(19) VALUE "PRPARANA           ".
+          03 T17   PIC X(19) VALUE "PEPERNAMBUCO       ".
+          03 T18   PIC X(19) VALUE "PIPIAUI            ".
+          03 T19   PIC X(19) VALUE "RJRIO DE JANEIRO   ".
+          03 T20   PIC X(19) VALUE "RNRIO GRANDE NORTE ".
+          03 T21   PIC X(19) VALUE "RSRIO GRANDE SUL   ".
+          03 T22   PIC X(19) VALUE "RORONDONIA         ".
+          03 T23   PIC X(19) VALUE "RRRORAIMA          ".
+          03 T24   PIC X(19) VALUE "SCSANTA CATARINA   ".
+          03 T25   PIC X(19) VALUE "SPSAO PAULO        ".
+          03 T26   PIC X(19) VALUE "SESERGIPE          ".
+          03 T27   PIC X(19) VALUE "TOTOCANTIS         ".
+
+       01 TABUFAUX REDEFINES TABUNIDADEFEDERACAO.
+          03 TABUF   PIC X(19) OCCURS 27 TIMES.
+       01 ALFATP.
+             03 ALFATP1 PIC X(02).
+             03 ALFATP2 PIC X(17).
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT ENTCEP
+           IF ST-ENT NOT = "00"
+              DISPLAY "*** ARQUIVO CEPLOTE.TXT NAO ENCONTRADO ***"
+              GO TO ROT-FIMP.
+           OPEN I-O CADCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                    OPEN OUTPUT CADCEP
+                    CLOSE CADCEP
+                    OPEN I-O CADCEP
+              ELSE
+                    DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP"
+                    CLOSE ENTCEP
+                    GO TO ROT-FIMP.
+           OPEN OUTPUT LOGCEP
+           IF ST-LOG NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE LOG"
+              CLOSE ENTCEP CADCEP
+              GO TO ROT-FIMP.
+           MOVE "*** CARGA EM LOTE DE CEP - INICIO ***  " TO REGLOG
+           WRITE REGLOG.
+      *
+       LER-ENTCEP.
+           READ ENTCEP
+               AT END
+                   MOVE "S" TO W-FIM-ENT
+                   GO TO ROT-TOTAIS.
+           ADD 1 TO W-LIDOS
+           MOVE SPACES TO REGCEP
+           MOVE E-CODGO      TO CODGO
+           MOVE E-LOGRADOURO TO LOGRADOURO
+           MOVE E-BAIRRO     TO BAIRRO
+           MOVE E-CIDADE     TO CIDADE
+           MOVE E-UF         TO UF
+           MOVE 1 TO IND.
+       VAL-UF.
+           MOVE TABUF(IND) TO ALFATP
+           IF UF NOT = ALFATP1
+              IF IND < 27
+                 ADD 1 TO IND
+                 GO TO VAL-UF
+              ELSE
+                 ADD 1 TO W-REJEITADOS
+                 STRING "REJEITADO CEP=" E-CODGO " UF INVALIDO: " E-UF
+                     DELIMITED BY SIZE INTO REGLOG
+                 WRITE REGLOG
+                 GO TO LER-ENTCEP
+           ELSE
+              MOVE ALFATP2 TO UFEXTENSO.
+       GRV-CADCEP.
+           WRITE REGCEP
+           IF ST-ERRO = "00" OR "02"
+              ADD 1 TO W-ACEITOS
+              STRING "ACEITO   CEP=" E-CODGO " " E-LOGRADOURO
+                  DELIMITED BY SIZE INTO REGLOG
+              WRITE REGLOG
+           ELSE
+              IF ST-ERRO = "22"
+                 ADD 1 TO W-REJEITADOS
+                 STRING "REJEITADO CEP=" E-CODGO " JA CADASTRADO"
+                     DELIMITED BY SIZE INTO REGLOG
+                 WRITE REGLOG
+              ELSE
+                 ADD 1 TO W-REJEITADOS
+                 STRING "REJEITADO CEP=" E-CODGO " ERRO GRAVACAO ST="
+                     ST-ERRO DELIMITED BY SIZE INTO REGLOG
+                 WRITE REGLOG.
+           GO TO LER-ENTCEP.
+      *
+       ROT-TOTAIS.
+           MOVE W-LIDOS TO W-CONT-ED
+           STRING "TOTAL LIDO......: " W-CONT-ED
+               DELIMITED BY SIZE INTO REGLOG
+           WRITE REGLOG
+           MOVE W-ACEITOS TO W-CONT-ED
+           STRING "TOTAL ACEITO....: " W-CONT-ED
+               DELIMITED BY SIZE INTO REGLOG
+           WRITE REGLOG
+           MOVE W-REJEITADOS TO W-CONT-ED
+           STRING "TOTAL REJEITADO.: " W-CONT-ED
+               DELIMITED BY SIZE INTO REGLOG
+           WRITE REGLOG.
+      *
+       ROT-FIM.
+           CLOSE ENTCEP CADCEP LOGCEP.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
