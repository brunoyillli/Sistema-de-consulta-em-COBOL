@@ -17,6 +17,22 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS PEDIDO
                     FILE STATUS  IS ST-ERRO.
+      *
+           SELECT CADPEDI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEI
+                    FILE STATUS  IS ST-ERRI.
+      *
+           SELECT CADCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRC.
+      *
+           SELECT RELPEDC ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-RELP.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -25,51 +41,110 @@
        FD CADPED
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADPED.DAT".
-       01 REGVEN.
-                03 PEDIDO.
-                     07 OCC00101 PIC 9(06).
-                03 CODCLI.
-                     07 OCC00102 PIC 9(11).
-                03 CODPRODUTO.
-                     07 OCC00103 PIC 9(05).
-                03 PRECOCUSTO.
-                     07 OCC00104  PIC 9(05)V99.
-                03 QUANTIDADE.
-                     07 OCC00105  PIC 9(05)V99.
-                03 VALOR.
-                     07 OCC00106  PIC 9(09)V99.
-                03 FILLER           PIC X(32).
-      *
-      *****************************************************************
-      *SEQ.*  NOME        *   DENOMINACAO              *TIPO * TAMANHO*
-      *****************************************************************
-      * 01 * OCC00101     * CODCLI                     *  N  *   11   *
-      * 02 * OCC00102     * CODPRODUTO                 *  N  *   05   *
-      * 03 * OCC00103     * NUMVENDA                   *  N  *   04   *
-      * 04 * OCC00104     * QUANTIDADE                 *  N  *   03   *
-      * 05 * OCC00105     * VALORVENDA                 *  N  *   06   *
-      * 06 * OCC00106     * LUCRO                      *  N  *   06   *
-      * 13 * FILLER       *                            *  N  *   21   *
-      *****************************************************************
+       01 REGPED.
+                03 PEDIDO           PIC 9(05).
+                03 CODCLI           PIC 9(11).
+                03 VALOR            PIC 9(09)V99.
+                03 DATAPEDIDO       PIC 9(08).
+                03 DATAENTREGA      PIC 9(08).
+                03 SITUACAOPEDIDO   PIC X(01).
+                03 ULTOPER          PIC X(08).
+      *
+       FD CADPEDI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPEDI.DAT".
+       01 REGPEDI.
+                03 CHAVEI.
+                    05 PEDIDOI      PIC 9(05).
+                    05 ITEM         PIC 9(03).
+                03 PRODUTO          PIC 9(05).
+                03 QUANTIDADE       PIC 9(05)V99.
+                03 VALORITEM        PIC 9(09)V99.
+                03 PRECOCUSTOITEM   PIC 9(06)V99.
+                03 LUCROITEM        PIC 9(09)V99.
+      *
+       FD CADCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCLI.DAT".
+       01 REGCLI.
+                03 CPF                 PIC 9(11).
+                03 NOME                PIC X(40).
+                03 CEP                 PIC 9(08).
+                03 NUMERO              PIC 9(04).
+                03 COMPLEMENTO         PIC X(12).
+                03 TELEFONE            PIC 9(09).
+                03 TELEFONE2           PIC 9(09).
+                03 DDD                 PIC 9(02).
+                03 DDD2                PIC 9(02).
+                03 EMAIL               PIC X(40).
+                03 SITUACAO            PIC X(01).
+                03 LOGRADOUROCLI       PIC X(30).
+                03 BAIRROCLI           PIC X(20).
+                03 CIDADECLI           PIC X(20).
+                03 UFCLI               PIC X(02).
+                03 ULTOPER             PIC X(08).
+      *
+       FD RELPEDC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELPEDC.LST".
+       01 LINHA-REL                PIC X(100).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 W-SEL        PIC 9(01) VALUE ZEROS.
        01 W-CONT       PIC 9(04) VALUE ZEROS.
        01 W-OPCAO      PIC X(01) VALUE SPACES.
        01 ST-ERRO      PIC X(02) VALUE "00".
+       01 ST-ERRI      PIC X(02) VALUE "00".
+       01 ST-ERRC      PIC X(02) VALUE "00".
        01 W-ACT        PIC 9(02) VALUE ZEROS.
        01 MENS         PIC X(50) VALUE SPACES.
        01 LIMPA        PIC X(55) VALUE SPACES.
        01 SOLIC        PIC X(20) VALUE SPACES.
        01 W-CADPED     PIC X(40) VALUE "CADPED.DAT                    ".
        01 CONLIN       PIC 9(03) VALUE 001.
-       01 OCW00001     PIC 9(11) VALUE ZEROS.
-       01 OCW00002     PIC 9(05) VALUE ZEROS.
-       01 OCW00003     PIC 9(04) VALUE ZEROS.
-       01 OCW00004     PIC 9(02) VALUE ZEROS.
-       01 OCW00005     PIC 9(04) VALUE ZEROS.
-       01 OCW00006     PIC 9(04) VALUE ZEROS.
-       01 OCW00007     PIC 9(15) VALUE ZEROS.
+       01 LIN          PIC 9(03) VALUE ZEROS.
+       01 OCW00001     PIC 9(05) VALUE ZEROS.
+       01 W-TOT-PAGINA PIC 9(09)V99 VALUE ZEROS.
+       01 W-TOT-GERAL  PIC 9(09)V99 VALUE ZEROS.
+       01 IND                   PIC 9(02) VALUE ZEROS.
+       01 SITUACAOPEDIDOEXTENSO PIC X(09) VALUE SPACES.
+       01 W-FILTROMODO          PIC X(01) VALUE "P".
+       01 W-FILTROCLI           PIC 9(11) VALUE ZEROS.
+       01 W-FILTROPROD          PIC 9(05) VALUE ZEROS.
+       01 W-ACHOUPROD           PIC X(01) VALUE "N".
+       01 ST-RELP               PIC X(02) VALUE "00".
+       01 W-IMPRIME             PIC X(01) VALUE "N".
+       01 W-PAGINA              PIC 9(04) VALUE ZEROS.
+       01 W-LINHA-PAG           PIC 9(03) VALUE ZEROS.
+       01 LIMPA-LINHA           PIC X(100) VALUE SPACES.
+      *
+       01 CAB1.
+          03 FILLER         PIC X(05) VALUE SPACES.
+          03 CAB1-EMPRESA   PIC X(20).
+          03 FILLER         PIC X(05) VALUE SPACES.
+          03 FILLER         PIC X(08) VALUE "PAGINA: ".
+          03 CAB1-PAG       PIC ZZZ9.
+       01 CAB2.
+          03 FILLER         PIC X(01) VALUE SPACES.
+          03 FILLER         PIC X(43) VALUE
+             "PEDIDO     CLIENTE      NOME".
+          03 FILLER         PIC X(23) VALUE
+             "VALOR     SITUACAO".
+       01 CAB3.
+          03 FILLER         PIC X(07) VALUE SPACES.
+          03 FILLER         PIC X(40) VALUE
+             "ITEM  PRODUTO   QTD      VALOR     LUCRO".
+      *
+       01 TABSITPED.
+          03 TSP1 PIC X(10) VALUE "NNOVO     ".
+          03 TSP2 PIC X(10) VALUE "SSEPARADO ".
+          03 TSP3 PIC X(10) VALUE "FFATURADO ".
+          03 TSP4 PIC X(10) VALUE "CCANCELADO".
+       01 TABSITPEDAUX REDEFINES TABSITPED.
+          03 TABSITP  PIC X(10) OCCURS 4 TIMES.
+       01 ALFASITP.
+             03 ALFASITP1 PIC X(01).
+             03 ALFASITP2 PIC X(09).
        01 W-EMPRESA    PIC X(20) VALUE "FATEC ZONA LESTE".
       *-----------------------------------------------------------------
       *
@@ -77,19 +152,36 @@
       * REPORT SECTION *
       ******************
       *
-       01 DET2.
-          03 FILLER    PIC X(04)    VALUE SPACES.
-          03 DET21     PIC 9(06)    VALUE ZEROS.
+       01 DET1.
+          03 FILLER    PIC X(02)    VALUE SPACES.
+          03 DET11     PIC 9(05)    VALUE ZEROS.
           03 FILLER    PIC X(03)    VALUE SPACES.
-          03 DET22     PIC 9(11)    VALUE ZEROS.
-          03 FILLER    PIC X(05)    VALUE SPACES.
-          03 DET23     PIC 9(05)    VALUE ZEROS.
+          03 DET12     PIC 9(11)    VALUE ZEROS.
+          03 FILLER    PIC X(02)    VALUE SPACES.
+          03 DET13     PIC X(30)    VALUE SPACES.
+          03 FILLER    PIC X(02)    VALUE SPACES.
+          03 DET14     PIC ZZ.ZZZ9,99 VALUE ZEROS.
+          03 FILLER    PIC X(02)    VALUE SPACES.
+          03 DET15     PIC X(09)    VALUE SPACES.
+      *
+       01 DET2.
           03 FILLER    PIC X(06)    VALUE SPACES.
-          03 DET24     PIC 9(05)    VALUE ZEROS.
-          03 FILLER    PIC X(04)    VALUE SPACES.
+          03 DET21     PIC 9(03)    VALUE ZEROS.
+          03 FILLER    PIC X(02)    VALUE SPACES.
+          03 DET22     PIC 9(05)    VALUE ZEROS.
+          03 FILLER    PIC X(03)    VALUE SPACES.
+          03 DET23     PIC ZZ.ZZ9,99 VALUE ZEROS.
+          03 FILLER    PIC X(03)    VALUE SPACES.
+          03 DET24     PIC ZZ.ZZ9,99 VALUE ZEROS.
+          03 FILLER    PIC X(02)    VALUE SPACES.
           03 DET25     PIC ZZ.ZZ9,99 VALUE ZEROS.
-          03 FILLER    PIC X(06)    VALUE SPACES.
-          03 DET26     PIC ZZ.ZZZ9,99 VALUE ZEROS.
+      *
+       01 LINTOTAL.
+          03 FILLER    PIC X(22)     VALUE "TOTAL DA PAGINA: ".
+          03 TOT-PAG   PIC ZZZ.ZZZ.ZZ9,99.
+       01 LINGERAL.
+          03 FILLER    PIC X(22)     VALUE "TOTAL GERAL: ".
+          03 TOT-GER   PIC ZZZ.ZZZ.ZZ9,99.
       *
       ******************
       * ROTINA DE TELA *
@@ -103,33 +195,28 @@
            05  LINE 02  COLUMN 41
                VALUE  "DOS".
            05  LINE 04  COLUMN 01
-               VALUE  "   PEDIDO     CLIENTE     PRODUTO   PRECO    QU".
+               VALUE  " PEDIDO     CLIENTE      NOME                  ".
            05  LINE 04  COLUMN 41
-               VALUE  "ANT     VALOR ".
+               VALUE  "           VALOR     SITUACAO".
            05  LINE 05  COLUMN 01
-               VALUE  "     -----------   -----     ----      -".
+               VALUE  " ------   -----------  -----------------------".
            05  LINE 05  COLUMN 41
-               VALUE  "--       ------        ------".
+               VALUE  "---      ------   ---------".
 
 
            05  TELACVEN01
-               LINE 06  COLUMN 06  PIC 9(11)
+               LINE 06  COLUMN 06  PIC 9(05)
                USING  OCW00001.
-           05  TELACVEN02
-               LINE 06  COLUMN 20  PIC 9(05)
-               USING  OCW00002.
-           05  TELACVEN03
-               LINE 06  COLUMN 30  PIC 9(04)
-               USING  OCW00003.
-           05  TELACVEN04
-               LINE 06  COLUMN 40  PIC 9(03)
-               USING  OCW00004.
-           05  TELACVEN05
-               LINE 06  COLUMN 46  PIC Z.ZZ9,99
-               USING  OCW00005.
-           05  TELACVEN06
-               LINE 06  COLUMN 60  PIC Z.ZZ9,99
-               USING  OCW00006.
+           05  TFILTROMODO
+               LINE 23  COLUMN 56  PIC X(01)
+               USING  W-FILTROMODO
+               HIGHLIGHT.
+           05  TFILTROCLI
+               LINE 06  COLUMN 06  PIC 9(11)
+               USING  W-FILTROCLI.
+           05  TFILTROPROD
+               LINE 06  COLUMN 06  PIC 9(05)
+               USING  W-FILTROPROD.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -137,7 +224,7 @@
            OPEN INPUT CADPED
            IF ST-ERRO NOT = "00"
               IF ST-ERRO = "30"
-                 MOVE "ARQUIVO DE CENTROS DE CUSTOS NAO EXISTE" TO MENS
+                 MOVE "ARQUIVO DE PEDIDOS NAO EXISTE" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM2
               ELSE
@@ -146,26 +233,96 @@
                  GO TO ROT-FIM2
            ELSE
                NEXT SENTENCE.
+           OPEN INPUT CADPEDI
+           IF ST-ERRI NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADPEDI" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADPED
+              GO TO ROT-FIM2.
+           OPEN INPUT CADCLI
+           IF ST-ERRC NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCLI" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADPED CADPEDI
+              GO TO ROT-FIM2.
+      *
+       INC-OP2.
+           MOVE "N" TO W-IMPRIME
+           DISPLAY (23, 13) "IMPRIMIR RELATORIO EM ARQUIVO (S/N):"
+           ACCEPT (23, 51) W-IMPRIME WITH UPDATE
+           IF W-IMPRIME NOT = "S" AND W-IMPRIME NOT = "N"
+              MOVE "*** DIGITE S OU N ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-OP2.
+           DISPLAY (23, 13) LIMPA.
+           IF W-IMPRIME = "S"
+              OPEN OUTPUT RELPEDC
+              IF ST-RELP NOT = "00"
+                 MOVE "*** ERRO NA ABERTURA DO RELATORIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 MOVE "N" TO W-IMPRIME
+              ELSE
+                 MOVE W-EMPRESA TO CAB1-EMPRESA
+                 PERFORM NOVA-PAGINA.
       *
        INC-001.
            DISPLAY  TELASGP006.
+           MOVE "P" TO W-FILTROMODO.
        INC-001A.
            DISPLAY (23, 13)
             "SOLIC.=> F1=ENCERRA  "
-           ACCEPT TELACVEN01
+           DISPLAY (23, 38)
+            "FILTRO(P=PEDIDO C=CLIENTE R=PRODUTO):"
+           ACCEPT TFILTROMODO
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
-                      CLOSE CADPED
+                      CLOSE CADPED CADPEDI CADCLI
                       GO TO ROT-FIM.
            IF W-ACT > 02
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
-           MOVE OCW00001 TO OCC00101
-           START CADPED KEY IS NOT LESS PEDIDO INVALID KEY
-                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC-001.
+           IF W-FILTROMODO NOT = "P" AND W-FILTROMODO NOT = "C"
+                                    AND W-FILTROMODO NOT = "R"
+                      MOVE "*** DIGITE P, C OU R ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           EVALUATE W-FILTROMODO
+             WHEN "P"
+               DISPLAY (23, 13) LIMPA
+               DISPLAY (23, 13) "PEDIDO INICIAL:"
+               ACCEPT TELACVEN01
+               ACCEPT W-ACT FROM ESCAPE KEY
+               IF W-ACT = 02 GO TO INC-001A
+               MOVE OCW00001 TO PEDIDO
+               START CADPED KEY IS NOT LESS PEDIDO INVALID KEY
+                     MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO INC-001
+             WHEN "C"
+               DISPLAY (23, 13) LIMPA
+               DISPLAY (23, 13) "CODIGO DO CLIENTE:"
+               ACCEPT TFILTROCLI
+               ACCEPT W-ACT FROM ESCAPE KEY
+               IF W-ACT = 02 GO TO INC-001A
+               MOVE ZEROS TO PEDIDO
+               START CADPED KEY IS NOT LESS PEDIDO INVALID KEY
+                     MOVE "*** ARQUIVO VAZIO ***" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO INC-001
+             WHEN "R"
+               DISPLAY (23, 13) LIMPA
+               DISPLAY (23, 13) "CODIGO DO PRODUTO:"
+               ACCEPT TFILTROPROD
+               ACCEPT W-ACT FROM ESCAPE KEY
+               IF W-ACT = 02 GO TO INC-001A
+               MOVE ZEROS TO PEDIDO
+               START CADPED KEY IS NOT LESS PEDIDO INVALID KEY
+                     MOVE "*** ARQUIVO VAZIO ***" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO INC-001
+           END-EVALUATE.
+           MOVE ZEROS TO W-TOT-PAGINA W-TOT-GERAL.
        INC-RD2.
            DISPLAY (23, 13) LIMPA
            READ CADPED NEXT
@@ -180,18 +337,73 @@
                  GO TO ROT-FIM
            ELSE
               NEXT SENTENCE.
+           IF W-FILTROMODO = "C" AND CODCLI NOT = W-FILTROCLI
+                 GO TO INC-RD2.
+           IF W-FILTROMODO = "R"
+                 PERFORM CHECK-PROD-PEDIDO THRU CHECK-PROD-PEDIDO-FIM
+                 IF W-ACHOUPROD = "N"
+                    GO TO INC-RD2.
        ROT-MONTAR.
-           MOVE OCC00101 TO DET21
-           MOVE OCC00102 TO DET22
-           MOVE OCC00103 TO DET23
-           MOVE OCC00104 TO DET24
-           MOVE OCC00105 TO DET25
-           MOVE OCC00106 TO DET26
+           MOVE CODCLI TO CPF
+           READ CADCLI
+           IF ST-ERRC = "00"
+              MOVE NOME TO DET13
+           ELSE
+              MOVE SPACES TO DET13.
+           MOVE PEDIDO TO DET11
+           MOVE CODCLI TO DET12
+           MOVE VALOR  TO DET14
+           PERFORM SIT-ACHA THRU SIT-ACHA-FIM
+           MOVE SITUACAOPEDIDOEXTENSO TO DET15
+           ADD VALOR TO W-TOT-PAGINA W-TOT-GERAL
            COMPUTE LIN = CONLIN + 5
-           DISPLAY (LIN, 02) DET2
+           DISPLAY (LIN, 02) DET1
+           IF W-IMPRIME = "S"
+              WRITE LINHA-REL FROM DET1
+              ADD 1 TO W-LINHA-PAG
+              IF W-LINHA-PAG > 50
+                 PERFORM NOVA-PAGINA.
            ADD 1 TO CONLIN
-           IF CONLIN < 17
+           IF CONLIN > 14
+                  MOVE W-TOT-PAGINA TO TOT-PAG
+                  DISPLAY (21, 02) LINTOTAL
+                  MOVE ZEROS TO W-TOT-PAGINA
+                  GO TO ROT-SOL.
+      *
+      ***********************************************
+      *   ROTINA DOS ITENS DO PEDIDO (UM TICKET)    *
+      ***********************************************
+      *
+           MOVE PEDIDO TO PEDIDOI
+           MOVE 1 TO ITEM
+           START CADPEDI KEY IS NOT LESS CHAVEI
+                 INVALID KEY
+                    GO TO INC-RD2.
+       ITM-RD2.
+           READ CADPEDI NEXT RECORD
+               AT END
                   GO TO INC-RD2.
+           IF PEDIDOI NOT = PEDIDO
+              GO TO INC-RD2.
+           MOVE ITEM       TO DET21
+           MOVE PRODUTO    TO DET22
+           MOVE QUANTIDADE TO DET23
+           MOVE VALORITEM  TO DET24
+           MOVE LUCROITEM  TO DET25
+           COMPUTE LIN = CONLIN + 5
+           DISPLAY (LIN, 02) DET2
+           IF W-IMPRIME = "S"
+              WRITE LINHA-REL FROM DET2
+              ADD 1 TO W-LINHA-PAG
+              IF W-LINHA-PAG > 50
+                 PERFORM NOVA-PAGINA.
+           ADD 1 TO CONLIN
+           IF CONLIN > 14
+                  MOVE W-TOT-PAGINA TO TOT-PAG
+                  DISPLAY (21, 02) LINTOTAL
+                  MOVE ZEROS TO W-TOT-PAGINA
+                  GO TO ROT-SOL.
+           GO TO ITM-RD2.
       *
        ROT-SOL.
            DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
@@ -205,34 +417,103 @@
                   MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO ROT-SOL.
+           IF W-TOT-PAGINA NOT = ZEROS
+              MOVE W-TOT-PAGINA TO TOT-PAG
+              DISPLAY (21, 02) LINTOTAL
+              MOVE ZEROS TO W-TOT-PAGINA.
+           MOVE W-TOT-GERAL TO TOT-GER
+           DISPLAY (22, 02) LINGERAL
            MOVE 01 TO CONLIN.
            GO TO INC-001.
       *
        NOV-SOL.
+           IF W-TOT-PAGINA NOT = ZEROS
+              MOVE W-TOT-PAGINA TO TOT-PAG
+              DISPLAY (21, 02) LINTOTAL
+              MOVE ZEROS TO W-TOT-PAGINA.
+           MOVE W-TOT-GERAL TO TOT-GER
+           DISPLAY (22, 02) LINGERAL
            DISPLAY (23, 13) " *** NOVA CONSULTA : . ***"
            MOVE "S" TO W-OPCAO
            ACCEPT  (23, 34) W-OPCAO WITH UPDATE
            IF W-OPCAO = "S"
                   MOVE 01 TO CONLIN
                   MOVE ZEROS TO OCW00001
-                  MOVE ZEROS TO OCW00002
-                  MOVE ZEROS TO OCW00003
-                  MOVE ZEROS TO OCW00004
-                  MOVE ZEROS TO OCW00005
-                  MOVE ZEROS TO OCW00006
                   GO TO INC-001.
            IF W-OPCAO NOT = "N"
                   MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO NOV-SOL.
       *
+      ***************************************
+      * ROTINA DE VERIFICACAO DE PRODUTO    *
+      * (FILTRO POR CODPRODUTO NOS ITENS)   *
+      ***************************************
+      *
+       CHECK-PROD-PEDIDO.
+                MOVE "N" TO W-ACHOUPROD.
+                MOVE PEDIDO TO PEDIDOI
+                MOVE 1 TO ITEM
+                START CADPEDI KEY IS NOT LESS CHAVEI
+                      INVALID KEY
+                         GO TO CHECK-PROD-PEDIDO-FIM.
+       CHECK-PROD-RD.
+                READ CADPEDI NEXT RECORD
+                    AT END
+                       GO TO CHECK-PROD-PEDIDO-FIM.
+                IF PEDIDOI NOT = PEDIDO
+                   GO TO CHECK-PROD-PEDIDO-FIM.
+                IF PRODUTO = W-FILTROPROD
+                   MOVE "S" TO W-ACHOUPROD
+                   GO TO CHECK-PROD-PEDIDO-FIM.
+                GO TO CHECK-PROD-RD.
+       CHECK-PROD-PEDIDO-FIM.
+                EXIT.
+      *
+      **************************
+      * ROTINA DE SITUACAO EXT *
+      **************************
+      *
+       SIT-ACHA.
+                MOVE 1 TO IND.
+       SIT-ACHA1.
+                MOVE TABSITP(IND) TO ALFASITP
+                IF SITUACAOPEDIDO NOT = ALFASITP1
+                   IF IND < 4
+                      ADD 1 TO IND
+                      GO TO SIT-ACHA1
+                   ELSE
+                      MOVE SPACES TO SITUACAOPEDIDOEXTENSO
+                      GO TO SIT-ACHA-FIM.
+                MOVE ALFASITP2 TO SITUACAOPEDIDOEXTENSO.
+       SIT-ACHA-FIM.
+                EXIT.
+      *
+      **************************
+      * ROTINA DE PAGINACAO DO *
+      * RELATORIO IMPRESSO     *
+      **************************
+      *
+       NOVA-PAGINA.
+                ADD 1 TO W-PAGINA.
+                MOVE ZEROS TO W-LINHA-PAG.
+                MOVE W-PAGINA TO CAB1-PAG.
+                IF W-PAGINA > 1
+                   WRITE LINHA-REL FROM LIMPA-LINHA
+                   WRITE LINHA-REL FROM LIMPA-LINHA.
+                WRITE LINHA-REL FROM CAB1.
+                WRITE LINHA-REL FROM CAB2.
+                WRITE LINHA-REL FROM CAB3.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
-           DISPLAY (01 01) ERASE.
-           CLOSE CADPED.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADPED CADPEDI CADCLI.
+           IF W-IMPRIME = "S"
+              CLOSE RELPEDC.
        ROT-FIM2.
            EXIT PROGRAM.
        ROT-FIM3.
