@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGPC004.
+       AUTHOR. Bruno Mendes Carvalho.
+      *************************************
+      *  RELATORIO DE PEDIDOS EM ATRASO   *
+      *************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PEDIDO
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRC.
+           SELECT RELPED ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADPED
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADPED.DAT".
+       01 REGPED.
+                03 PEDIDO           PIC 9(05).
+                03 CODCLI           PIC 9(11).
+                03 VALOR            PIC 9(09)V99.
+                03 DATAPEDIDO       PIC 9(08).
+                03 DATAENTREGA      PIC 9(08).
+                03 SITUACAOPEDIDO   PIC X(01).
+                03 ULTOPER          PIC X(08).
+      *
+       FD CADCLI
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADCLI.DAT".
+       01 REGCLI.
+                03 CPF                 PIC 9(11).
+                03 NOME                PIC X(40).
+                03 CEP                 PIC 9(08).
+                03 NUMERO              PIC 9(04).
+                03 COMPLEMENTO         PIC X(12).
+                03 TELEFONE            PIC 9(09).
+                03 TELEFONE2           PIC 9(09).
+                03 DDD                 PIC 9(02).
+                03 DDD2                PIC 9(02).
+                03 EMAIL               PIC X(40).
+                03 SITUACAO            PIC X(01).
+                03 LOGRADOUROCLI       PIC X(30).
+                03 BAIRROCLI           PIC X(20).
+                03 CIDADECLI           PIC X(20).
+                03 UFCLI               PIC X(02).
+                03 ULTOPER             PIC X(08).
+      *
+       FD RELPED
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "RELPED.LST".
+       01 LINHA-REL                PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO      PIC X(02) VALUE "00".
+       01 ST-ERRC      PIC X(02) VALUE "00".
+       01 ST-REL       PIC X(02) VALUE "00".
+       01 W-HOJE       PIC 9(08) VALUE ZEROS.
+       01 W-TOT-GERAL  PIC 9(05) VALUE ZEROS.
+       01 LIMPA-LINHA  PIC X(100) VALUE SPACES.
+      *
+       01 CAB1.
+          03 FILLER         PIC X(30) VALUE SPACES.
+          03 FILLER         PIC X(40) VALUE
+             "PEDIDOS EM ATRASO".
+       01 CAB2.
+          03 FILLER         PIC X(07) VALUE "PEDIDO".
+          03 FILLER         PIC X(04) VALUE SPACES.
+          03 FILLER         PIC X(07) VALUE "CLIENTE".
+          03 FILLER         PIC X(21) VALUE SPACES.
+          03 FILLER         PIC X(10) VALUE "ENTREGA".
+       01 DET1.
+          03 DET-PEDIDO     PIC 9(05).
+          03 FILLER         PIC X(05) VALUE SPACES.
+          03 DET-CPF        PIC 9(11).
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 DET-NOME       PIC X(30).
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 DET-ENTREGA    PIC 9(08).
+       01 LINGERAL.
+          03 FILLER         PIC X(29) VALUE
+             "TOTAL DE PEDIDOS ATRASADOS: ".
+          03 GER-TOT        PIC ZZZ.ZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           ACCEPT W-HOJE FROM DATE YYYYMMDD.
+           OPEN INPUT CADPED
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ARQUIVO CADPED NAO ENCONTRADO ***"
+              GO TO ROT-FIMP.
+           OPEN INPUT CADCLI
+           IF ST-ERRC NOT = "00"
+              DISPLAY "*** ARQUIVO CADCLI NAO ENCONTRADO ***"
+              CLOSE CADPED
+              GO TO ROT-FIMP.
+           OPEN OUTPUT RELPED
+           IF ST-REL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO RELATORIO ***"
+              CLOSE CADPED CADCLI
+              GO TO ROT-FIMP.
+           WRITE LINHA-REL FROM CAB1
+           WRITE LINHA-REL FROM LIMPA-LINHA
+           WRITE LINHA-REL FROM CAB2
+           WRITE LINHA-REL FROM LIMPA-LINHA.
+       INC-RD1.
+           READ CADPED NEXT RECORD
+              AT END
+                 GO TO FIM-REL.
+           IF DATAENTREGA = ZEROS
+              GO TO INC-RD1.
+           IF DATAENTREGA NOT < W-HOJE
+              GO TO INC-RD1.
+           IF SITUACAOPEDIDO = "F" OR "C"
+              GO TO INC-RD1.
+           MOVE CODCLI TO CPF
+           READ CADCLI
+           IF ST-ERRC = "00"
+              MOVE NOME TO DET-NOME
+           ELSE
+              MOVE SPACES TO DET-NOME.
+           MOVE PEDIDO         TO DET-PEDIDO
+           MOVE CODCLI         TO DET-CPF
+           MOVE DATAENTREGA    TO DET-ENTREGA
+           WRITE LINHA-REL FROM DET1
+           ADD 1 TO W-TOT-GERAL
+           GO TO INC-RD1.
+      *
+       FIM-REL.
+           MOVE W-TOT-GERAL TO GER-TOT
+           WRITE LINHA-REL FROM LIMPA-LINHA
+           WRITE LINHA-REL FROM LINGERAL.
+           CLOSE CADPED CADCLI RELPED.
+           GO TO ROT-FIMP.
+      *
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
