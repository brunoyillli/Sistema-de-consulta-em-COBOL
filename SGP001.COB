@@ -18,6 +18,11 @@
                     FILE STATUS IS ST-ERRO
                     ALTERNATE RECORD KEY IS CHAVE2 = LOGRADOURO
                                                       WITH DUPLICATES.
+       SELECT CADOPER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CODOPER
+                    FILE STATUS IS ST-OPER.
       *
       *----------------------------------------------------------------
        DATA DIVISION.
@@ -32,6 +37,15 @@
                 03 CIDADE           PIC X(20).
                 03 UF               PIC X(02).
                 03 UFEXTENSO        PIC X(17).
+                03 ULTOPER          PIC X(08).
+       FD CADOPER
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER.
+                03 CODOPER          PIC X(08).
+                03 SENHA            PIC X(08).
+                03 NOMEOPER         PIC X(30).
+                03 ATIVO            PIC X(01).
       *
       *----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -45,6 +59,10 @@
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
        01 IND          PIC 9(02) VALUE ZEROS.
+       01 W-LOGBUSCA   PIC X(30) VALUE SPACES.
+       77 ST-OPER      PIC X(02) VALUE "00".
+       77 W-OPERLOGADO PIC X(08) VALUE SPACES.
+       77 W-SENHALOG   PIC X(08) VALUE SPACES.
 
       *
        01 TABUNIDADEFEDERACAO.
@@ -86,6 +104,24 @@
 
 
        SCREEN SECTION.
+        01  TELALOGIN.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                    IDENTIFICACAO DO OPERADOR".
+           05  LINE 09  COLUMN 01
+               VALUE  "      CODIGO DO OPERADOR".
+           05  LINE 11  COLUMN 01
+               VALUE  "      SENHA".
+           05  TCODOPERLOG
+               LINE 09  COLUMN 28  PIC X(08)
+               USING  W-OPERLOGADO
+               HIGHLIGHT.
+           05  TSENHALOG
+               LINE 11  COLUMN 28  PIC X(08)
+               USING  W-SENHALOG
+               SECURE
+               HIGHLIGHT.
+      *
         01  TELACEP.
            05  BLANK SCREEN.
            05  LINE 02  COLUMN 01
@@ -100,6 +136,8 @@
                VALUE  "      CIDADE".
            05  LINE 15  COLUMN 01
                VALUE  "      UF".
+           05  LINE 19  COLUMN 01
+               VALUE  "      F4=BUSCA POR LOGRADOURO".
            05  TCODGO
                LINE 07  COLUMN 22  PIC X(08)
                USING  CODGO
@@ -128,6 +166,40 @@
        PROCEDURE DIVISION.
        INICIO.
       *
+      ***********************************************
+      *   IDENTIFICACAO DO OPERADOR                 *
+      ***********************************************
+      *
+       LOGIN-OP0.
+           OPEN INPUT CADOPER
+           IF ST-OPER NOT = "00"
+              MOVE "SEMLOGIN" TO W-OPERLOGADO
+              GO TO INC-OP0.
+       LOGIN-001.
+           MOVE SPACES TO W-OPERLOGADO W-SENHALOG
+           DISPLAY TELALOGIN.
+       LOGIN-002.
+           ACCEPT TCODOPERLOG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              CLOSE CADOPER
+              GO TO ROT-FIM.
+       LOGIN-003.
+           ACCEPT TSENHALOG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO LOGIN-002.
+           MOVE W-OPERLOGADO TO CODOPER
+           READ CADOPER
+           IF ST-OPER NOT = "00"
+              MOVE "*** OPERADOR NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LOGIN-001.
+           IF SENHA NOT = W-SENHALOG OR ATIVO NOT = "S"
+              MOVE "*** SENHA INVALIDA OU OPERADOR INATIVO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LOGIN-001.
+           MOVE CODOPER TO W-OPERLOGADO
+           CLOSE CADOPER.
        INC-OP0.
            OPEN I-O CADCEP
            IF ST-ERRO NOT = "00"
@@ -153,6 +225,8 @@
                IF W-ACT = 02
                  CLOSE CADCEP
                  GO TO ROT-FIM.
+               IF W-ACT = 05
+                 GO TO BUS-001.
                IF CODGO = " "
                   MOVE "*** CODGOCO INVALIDO ***" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -224,6 +298,7 @@
                    MOVE "*** DIGITE APENAS S=SIM E N=NAO ****" TO MENS
                    GO TO INC-OPC.
         INC-WR1.
+                MOVE W-OPERLOGADO TO ULTOPER
                 WRITE REGCEP
                 IF ST-ERRO = "00" OR "02"
                         MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -239,6 +314,47 @@
                    GO TO ROT-FIM.
       *
       ***********************************************
+      *   ROTINA DE BUSCA POR LOGRADOURO (CHAVE2)   *
+      ***********************************************
+      *
+       BUS-001.
+                MOVE SPACES TO W-LOGBUSCA
+                DISPLAY (23, 12) "LOGRADOURO PARA BUSCA: "
+                ACCEPT (23, 36) W-LOGBUSCA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   MOVE SPACES TO MENS
+                   GO TO INC-002.
+                MOVE W-LOGBUSCA TO LOGRADOURO
+                START CADCEP KEY IS NOT LESS CHAVE2
+                    INVALID KEY
+                       MOVE "*** LOGRADOURO NAO ENCONTRADO ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO INC-002.
+       BUS-RD.
+                READ CADCEP NEXT RECORD
+                    AT END
+                       MOVE "*** FIM DA BUSCA DE LOGRADOURO ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO INC-002.
+                IF LOGRADOURO NOT = W-LOGBUSCA
+                   MOVE "*** FIM DA BUSCA DE LOGRADOURO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                MOVE 0 TO W-SEL
+                DISPLAY TELACEP
+                DISPLAY (23, 12)
+                    "ENCONTRADO - F1=PROXIMO F2=SELECIONAR"
+                ACCEPT (23, 52) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO BUS-RD.
+                IF W-ACT = 03
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS
+                   GO TO ACE-001.
+                GO TO BUS-RD.
+      *
+      ***********************************************
       *   ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO     *
       ***********************************************
       *
@@ -292,6 +408,7 @@
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO ALT-OPC.
        ALT-RW1.
+                MOVE W-OPERLOGADO TO ULTOPER
                 REWRITE REGCEP
                 IF ST-ERRO = "00" OR "02"
                     MOVE "*** REGISTRO ALTERADO *** " TO MENS
