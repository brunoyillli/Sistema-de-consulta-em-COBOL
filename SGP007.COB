@@ -0,0 +1,409 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP007.
+       AUTHOR. Bruno Mendes Carvalho.
+      ****************************************************
+      *  MANUTENCAO DAS TABELAS DE UNIDADE E CLASSIFICACAO *
+      ****************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADUNID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CODUNI
+                    FILE STATUS IS ST-UNI.
+       SELECT CADTIPO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CODTIPO
+                    FILE STATUS IS ST-TIP.
+      *
+      *----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADUNID
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADUNID.DAT".
+       01 REGUNID.
+                03 CODUNI           PIC X(02).
+                03 DESCUNI          PIC X(18).
+       FD CADTIPO
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADTIPO.DAT".
+       01 REGTIPO.
+                03 CODTIPO          PIC 9(01).
+                03 DESCTIPO         PIC X(19).
+      *
+      *----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 W-TABELA     PIC X(01) VALUE SPACES.
+       77 ST-UNI       PIC X(02) VALUE "00".
+       77 ST-TIP       PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+      *
+       SCREEN SECTION.
+        01  TELAMENU.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "             MANUTENCAO DE TABELAS DE PRODUTO".
+           05  LINE 07  COLUMN 01
+               VALUE  "   U = MANUTENCAO DA TABELA DE UNIDADE".
+           05  LINE 09  COLUMN 01
+               VALUE  "   C = MANUTENCAO DA TABELA DE CLASSIFICACAO".
+           05  LINE 12  COLUMN 01
+               VALUE  "   OPCAO : ".
+           05  TTABELA
+               LINE 12  COLUMN 13  PIC X(01)
+               USING  W-TABELA
+               HIGHLIGHT.
+      *
+        01  TELAUNID.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "            MANUTENCAO DA TABELA DE UNIDADE".
+           05  LINE 07  COLUMN 01
+               VALUE  "      CODIGO (2 CARACT.)".
+           05  LINE 09  COLUMN 01
+               VALUE  "      DESCRICAO".
+           05  TCODUNI
+               LINE 07  COLUMN 27  PIC X(02)
+               USING  CODUNI
+               HIGHLIGHT.
+           05  TDESCUNI
+               LINE 09  COLUMN 27  PIC X(18)
+               USING  DESCUNI
+               HIGHLIGHT.
+      *
+        01  TELATIPO.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "        MANUTENCAO DA TABELA DE CLASSIFICACAO".
+           05  LINE 07  COLUMN 01
+               VALUE  "      CODIGO (1 DIGITO)".
+           05  LINE 09  COLUMN 01
+               VALUE  "      DESCRICAO".
+           05  TCODTIPO
+               LINE 07  COLUMN 27  PIC 9(01)
+               USING  CODTIPO
+               HIGHLIGHT.
+           05  TDESCTIPO
+               LINE 09  COLUMN 27  PIC X(19)
+               USING  DESCTIPO
+               HIGHLIGHT.
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-MENU.
+           MOVE SPACES TO W-TABELA
+           DISPLAY TELAMENU
+           ACCEPT TTABELA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              GO TO ROT-FIM.
+           IF W-TABELA = "U" OR "u"
+              GO TO UNI-OP0.
+           IF W-TABELA = "C" OR "c"
+              GO TO TIP-OP0.
+           MOVE "*** OPCAO INVALIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO INC-MENU.
+      *
+      ***********************************************
+      *   MANUTENCAO DA TABELA DE UNIDADE           *
+      ***********************************************
+      *
+       UNI-OP0.
+           OPEN I-O CADUNID
+           IF ST-UNI NOT = "00"
+              IF ST-UNI = "30"
+                    OPEN OUTPUT CADUNID
+                    CLOSE CADUNID
+                    OPEN I-O CADUNID
+              ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO CADUNID" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM.
+       UNI-001.
+           MOVE SPACES TO CODUNI DESCUNI
+           DISPLAY TELAUNID.
+       UNI-002.
+           ACCEPT TCODUNI
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              CLOSE CADUNID
+              GO TO INC-MENU.
+           IF CODUNI = SPACES
+              MOVE "*** CODIGO INVALIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO UNI-002.
+       UNI-LER.
+           MOVE 0 TO W-SEL
+           READ CADUNID
+           IF ST-UNI NOT = "23"
+              IF ST-UNI = "00"
+                 DISPLAY TELAUNID
+                 MOVE "*** UNIDADE JA CADASTRADA ***" TO MENS
+                 MOVE 1 TO W-SEL
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO UNI-ACE
+              ELSE
+                 MOVE "ERRO NA LEITURA ARQ. CADUNID" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       UNI-003.
+           ACCEPT TDESCUNI
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO UNI-002.
+       UNI-004.
+           IF W-SEL = 1
+              GO TO UNI-ALT-OPC.
+       UNI-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "DADOS OK (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO UNI-001.
+           IF W-OPCAO = "N" OR "n"
+              MOVE " * DADOS RECUSADOS PELO OPERADOR * " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO UNI-001.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM E N=NAO ****" TO MENS
+              GO TO UNI-OPC.
+       UNI-WR1.
+           WRITE REGUNID
+           IF ST-UNI = "00" OR "02"
+              MOVE "*** DADOS GRAVADOS *** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO UNI-001.
+           MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADUNID" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+       UNI-ACE.
+           DISPLAY (23, 12)
+               "F1=NOVO REGISTRO F2=ALTERAR  F3=EXCLUIR"
+           ACCEPT (23, 55) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+              GO TO UNI-ACE.
+           MOVE SPACES TO MENS
+           DISPLAY (23, 12) MENS
+           IF W-ACT = 02
+              MOVE 0 TO W-SEL
+              GO TO UNI-001.
+           IF W-ACT = 03
+              MOVE 1 TO W-SEL
+              GO TO UNI-003.
+       UNI-EXC-OPC.
+           DISPLAY (23, 40) "EXCLUIR (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO UNI-001.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM E N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO UNI-EXC-OPC.
+       UNI-EXC-DL1.
+           DELETE CADUNID RECORD
+           IF ST-UNI = "00"
+              MOVE "*** REGISTRO EXCLUIDO *** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO UNI-001.
+           MOVE "ERRO NA EXCLUSAO DO REGISTRO " TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+       UNI-ALT-OPC.
+           DISPLAY (23, 40) "ALTERAR (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO UNI-003.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO UNI-001.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM e N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO UNI-ALT-OPC.
+       UNI-ALT-RW1.
+           REWRITE REGUNID
+           IF ST-UNI = "00" OR "02"
+              MOVE "*** REGISTRO ALTERADO *** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO UNI-001.
+           MOVE "ERRO NA ALTERACAO DO REGISTRO UNIDADE" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      ***********************************************
+      *   MANUTENCAO DA TABELA DE CLASSIFICACAO     *
+      ***********************************************
+      *
+       TIP-OP0.
+           OPEN I-O CADTIPO
+           IF ST-TIP NOT = "00"
+              IF ST-TIP = "30"
+                    OPEN OUTPUT CADTIPO
+                    CLOSE CADTIPO
+                    OPEN I-O CADTIPO
+              ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO CADTIPO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM.
+       TIP-001.
+           MOVE ZEROS TO CODTIPO
+           MOVE SPACES TO DESCTIPO
+           DISPLAY TELATIPO.
+       TIP-002.
+           ACCEPT TCODTIPO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              CLOSE CADTIPO
+              GO TO INC-MENU.
+       TIP-LER.
+           MOVE 0 TO W-SEL
+           READ CADTIPO
+           IF ST-TIP NOT = "23"
+              IF ST-TIP = "00"
+                 DISPLAY TELATIPO
+                 MOVE "*** CLASSIFICACAO JA CADASTRADA ***" TO MENS
+                 MOVE 1 TO W-SEL
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO TIP-ACE
+              ELSE
+                 MOVE "ERRO NA LEITURA ARQ. CADTIPO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       TIP-003.
+           ACCEPT TDESCTIPO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO TIP-002.
+       TIP-004.
+           IF W-SEL = 1
+              GO TO TIP-ALT-OPC.
+       TIP-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "DADOS OK (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO TIP-001.
+           IF W-OPCAO = "N" OR "n"
+              MOVE " * DADOS RECUSADOS PELO OPERADOR * " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO TIP-001.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM E N=NAO ****" TO MENS
+              GO TO TIP-OPC.
+       TIP-WR1.
+           WRITE REGTIPO
+           IF ST-TIP = "00" OR "02"
+              MOVE "*** DADOS GRAVADOS *** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO TIP-001.
+           MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADTIPO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+       TIP-ACE.
+           DISPLAY (23, 12)
+               "F1=NOVO REGISTRO F2=ALTERAR  F3=EXCLUIR"
+           ACCEPT (23, 55) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+              GO TO TIP-ACE.
+           MOVE SPACES TO MENS
+           DISPLAY (23, 12) MENS
+           IF W-ACT = 02
+              MOVE 0 TO W-SEL
+              GO TO TIP-001.
+           IF W-ACT = 03
+              MOVE 1 TO W-SEL
+              GO TO TIP-003.
+       TIP-EXC-OPC.
+           DISPLAY (23, 40) "EXCLUIR (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO TIP-001.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM E N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO TIP-EXC-OPC.
+       TIP-EXC-DL1.
+           DELETE CADTIPO RECORD
+           IF ST-TIP = "00"
+              MOVE "*** REGISTRO EXCLUIDO *** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO TIP-001.
+           MOVE "ERRO NA EXCLUSAO DO REGISTRO " TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+       TIP-ALT-OPC.
+           DISPLAY (23, 40) "ALTERAR (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO TIP-003.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO TIP-001.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM e N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO TIP-ALT-OPC.
+       TIP-ALT-RW1.
+           REWRITE REGTIPO
+           IF ST-TIP = "00" OR "02"
+              MOVE "*** REGISTRO ALTERADO *** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO TIP-001.
+           MOVE "ERRO NA ALTERACAO DO REGISTRO TIPO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      ********************
+      * ROTINS DE FIM    *
+      ********************
+      *
+        ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+        ROT-FIMP.
+                EXIT PROGRAM.
+        ROT-FIMS.
+                STOP RUN.
+      *
+      ***********************
+      *  ROTINA DE MENSAGEM *
+      ***********************
+      *
+        ROT-MENS.
+                 MOVE ZEROS TO W-CONT.
+        ROT-MENS1.
+                 DISPLAY (23, 12) MENS.
+        ROT-MENS2.
+                 ADD 1 TO W-CONT
+                 IF W-CONT < 3000
+                    GO TO ROT-MENS2
+                 ELSE
+                    DISPLAY (23, 12) LIMPA.
+        ROT-MENS-FIM.
+                 EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
