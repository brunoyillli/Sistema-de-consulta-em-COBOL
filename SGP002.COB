@@ -18,6 +18,24 @@
                     FILE STATUS IS ST-ERRO
                     ALTERNATE RECORD KEY IS CHAVE2 = DESCRICAO
                                                       WITH DUPLICATES.
+       SELECT HISPRECO ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS IS ST-HIS.
+       SELECT CADUNID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CODUNI
+                    FILE STATUS IS ST-UNI.
+       SELECT CADTIPO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CODTIPO
+                    FILE STATUS IS ST-TIP.
+       SELECT CADOPER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CODOPER
+                    FILE STATUS IS ST-OPER.
       *
       *----------------------------------------------------------------
        DATA DIVISION.
@@ -34,6 +52,38 @@
                 03 PRECOVENDA       PIC 9(06)V99.
                 03 TIPO             PIC 9(01).
                 03 STATOS           PIC X(01).
+                03 ESTOQUE          PIC 9(06).
+                03 ULTOPER          PIC X(08).
+       FD HISPRECO
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "HISPRECO.DAT".
+       01 REGHISPRECO.
+                03 HP-CODIGO        PIC 9(05).
+                03 HP-DATA          PIC 9(08).
+                03 HP-PRECOCUSTOANT PIC 9(06)V99.
+                03 HP-PRECOCUSTONOV PIC 9(06)V99.
+                03 HP-PRECOVENDAANT PIC 9(06)V99.
+                03 HP-PRECOVENDANOV PIC 9(06)V99.
+       FD CADUNID
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADUNID.DAT".
+       01 REGUNID.
+                03 CODUNI           PIC X(02).
+                03 DESCUNI          PIC X(18).
+       FD CADTIPO
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADTIPO.DAT".
+       01 REGTIPO.
+                03 CODTIPO          PIC 9(01).
+                03 DESCTIPO         PIC X(19).
+       FD CADOPER
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER.
+                03 CODOPER          PIC X(08).
+                03 SENHA            PIC X(08).
+                03 NOMEOPER         PIC X(30).
+                03 ATIVO            PIC X(01).
       *
       *----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -43,50 +93,24 @@
        77 W-CONT          PIC 9(06) VALUE ZEROS.
        77 W-OPCAO         PIC X(01) VALUE SPACES.
        77 ST-ERRO         PIC X(02) VALUE "00".
+       77 ST-HIS          PIC X(02) VALUE "00".
+       77 ST-UNI          PIC X(02) VALUE "00".
+       77 ST-TIP          PIC X(02) VALUE "00".
+       01 W-PRECOCUSTOANT PIC 9(06)V99 VALUE ZEROS.
+       01 W-PRECOVENDAANT PIC 9(06)V99 VALUE ZEROS.
+       01 W-DATAHOJE       PIC 9(08) VALUE ZEROS.
+       01 W-DESCBUSCA      PIC X(30) VALUE SPACES.
        77 W-ACT           PIC 9(02) VALUE ZEROS.
        77 MENS            PIC X(50) VALUE SPACES.
        77 LIMPA           PIC X(50) VALUE SPACES.
        01 IND             PIC 9(02) VALUE ZEROS.
        01 CLASSEXTENSO    PIC X(19) VALUE SPACES.
        01 STATOSEXTENSO PIC X(09) VALUE SPACES.
+       77 ST-OPER         PIC X(02) VALUE "00".
+       77 W-OPERLOGADO    PIC X(08) VALUE SPACES.
+       77 W-SENHALOG      PIC X(08) VALUE SPACES.
 
       *
-       01 TABUNIDADE.
-          03 T1   PIC X(20) VALUE "PCPECA              ".
-          03 T2   PIC X(20) VALUE "LTLITRO             ".
-          03 T3   PIC X(20) VALUE "LALATA              ".
-          03 T4   PIC X(20) VALUE "P2PET 2 LITROS      ".
-          03 T5   PIC X(20) VALUE "P6PET 600           ".
-          03 T6   PIC X(20) VALUE "CXCAIXA             ".
-          03 T7   PIC X(20) VALUE "UNUNIDADE           ".
-          03 T8   PIC X(20) VALUE "CPCOPO              ".
-          03 T9   PIC X(20) VALUE "DZDUZIA             ".
-          03 T10  PIC X(20) VALUE "PSPESO              ".
-
-
-       01 TABUNAUX REDEFINES TABUNIDADE.
-          03 TABUN   PIC X(20) OCCURS 10 TIMES.
-       01 ALFAUN.
-             03 ALFAUN1 PIC X(02).
-             03 ALFAUN2 PIC X(18).
-
-       01 TABCLASSIFICAO.
-          03 T1   PIC X(20) VALUE "1ASSADO             ".
-          03 T2   PIC X(20) VALUE "2FRITO              ".
-          03 T3   PIC X(20) VALUE "3REFRIGERANTE       ".
-          03 T4   PIC X(20) VALUE "4CERVEJA            ".
-          03 T5   PIC X(20) VALUE "5DOCE               ".
-          03 T6   PIC X(20) VALUE "6SALGADO            ".
-          03 T7   PIC X(20) VALUE "7SUCO               ".
-          03 T8   PIC X(20) VALUE "8CALDO DE CANA      ".
-          03 T9   PIC X(20) VALUE "9SALGADINHO         ".
-
-       01 TABCLAUX REDEFINES TABCLASSIFICAO.
-          03 TABCL   PIC X(20) OCCURS 9 TIMES.
-       01 ALFACL.
-             03 ALFACL1 PIC X(01).
-             03 ALFACL2 PIC X(19).
-
        01 TABSTATOS.
           03 T1   PIC X(10) VALUE "AATIVO    ".
           03 T2   PIC X(10) VALUE "CCANCELADO".
@@ -102,6 +126,24 @@
 
 
        SCREEN SECTION.
+        01  TELALOGIN.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                    IDENTIFICACAO DO OPERADOR".
+           05  LINE 09  COLUMN 01
+               VALUE  "      CODIGO DO OPERADOR".
+           05  LINE 11  COLUMN 01
+               VALUE  "      SENHA".
+           05  TCODOPERLOG
+               LINE 09  COLUMN 28  PIC X(08)
+               USING  W-OPERLOGADO
+               HIGHLIGHT.
+           05  TSENHALOG
+               LINE 11  COLUMN 28  PIC X(08)
+               USING  W-SENHALOG
+               SECURE
+               HIGHLIGHT.
+      *
         01  TELAPROD.
            05  BLANK SCREEN.
            05  LINE 03  COLUMN 01
@@ -122,6 +164,10 @@
                VALUE  "   TIPO".
            05  LINE 17  COLUMN 01
                VALUE  "   STATOS".
+           05  LINE 19  COLUMN 01
+               VALUE  "   ESTOQUE".
+           05  LINE 21  COLUMN 01
+               VALUE  "   F4=BUSCA POR DESCRICAO".
            05  TCODIGO
                LINE 05  COLUMN 17  PIC 9(05)
                USING  CODIGO
@@ -162,11 +208,49 @@
                LINE 17  COLUMN 22  PIC X(09)
                USING  STATOSEXTENSO
                HIGHLIGHT.
+           05  TESTOQUE
+               LINE 19  COLUMN 17  PIC 9(06)
+               USING  ESTOQUE
+               HIGHLIGHT.
 
       *----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
       *
+      ***********************************************
+      *   IDENTIFICACAO DO OPERADOR                 *
+      ***********************************************
+      *
+       LOGIN-OP0.
+           OPEN INPUT CADOPER
+           IF ST-OPER NOT = "00"
+              MOVE "SEMLOGIN" TO W-OPERLOGADO
+              GO TO INC-OP0.
+       LOGIN-001.
+           MOVE SPACES TO W-OPERLOGADO W-SENHALOG
+           DISPLAY TELALOGIN.
+       LOGIN-002.
+           ACCEPT TCODOPERLOG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              CLOSE CADOPER
+              GO TO ROT-FIM.
+       LOGIN-003.
+           ACCEPT TSENHALOG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO LOGIN-002.
+           MOVE W-OPERLOGADO TO CODOPER
+           READ CADOPER
+           IF ST-OPER NOT = "00"
+              MOVE "*** OPERADOR NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LOGIN-001.
+           IF SENHA NOT = W-SENHALOG OR ATIVO NOT = "S"
+              MOVE "*** SENHA INVALIDA OU OPERADOR INATIVO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LOGIN-001.
+           MOVE CODOPER TO W-OPERLOGADO
+           CLOSE CADOPER.
        INC-OP0.
            OPEN I-O CADPRO
            IF ST-ERRO NOT = "00"
@@ -182,18 +266,43 @@
                     GO TO ROT-FIM
               ELSE
                     NEXT SENTENCE.
+           OPEN EXTEND HISPRECO
+           IF ST-HIS NOT = "00"
+              IF ST-HIS = "35"
+                    OPEN OUTPUT HISPRECO
+                    CLOSE HISPRECO
+                    OPEN EXTEND HISPRECO
+              ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO HISPRECO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    CLOSE CADPRO
+                    GO TO ROT-FIM.
+           OPEN INPUT CADUNID
+           IF ST-UNI NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADUNID" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADPRO HISPRECO
+              GO TO ROT-FIM.
+           OPEN INPUT CADTIPO
+           IF ST-TIP NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADTIPO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADPRO HISPRECO CADUNID
+              GO TO ROT-FIM.
        INC-001.
               MOVE SPACES TO DESCRICAO UNIDADE UNIDEXTENSO
               CLASSEXTENSO STATOSEXTENSO STATOS.
               MOVE ZEROS TO CODIGO PRECOCUSTO PRECOVENDA
-              TIPO.
+              TIPO ESTOQUE.
               DISPLAY TELAPROD.
        INC-002.
               ACCEPT TCODIGO
               ACCEPT W-ACT FROM ESCAPE KEY
                IF W-ACT = 02
-                 CLOSE CADPRO
+                 CLOSE CADPRO HISPRECO CADUNID CADTIPO
                  GO TO ROT-FIM.
+               IF W-ACT = 05
+                 GO TO BUS-001.
                IF CODIGO = " "
                   MOVE "*** CODIGOCO INVALIDO ***" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -203,9 +312,10 @@
                READ CADPRO
                IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
+                    MOVE PRECOCUSTO TO W-PRECOCUSTOANT
+                    MOVE PRECOVENDA TO W-PRECOVENDAANT
                     DISPLAY TELAPROD
                     PERFORM INC-005 THRU INC-005
-                    PERFORM INC-012 THRU INC-012
                     PERFORM INC-009 THRU INC-009
                     PERFORM INC-012 THRU INC-012
                     PERFORM INC-011 THRU INC-011
@@ -228,20 +338,16 @@
                 IF W-ACT = 02 GO TO INC-003.
 
        INC-005.
-                MOVE TABUN(IND) TO ALFAUN
-                IF UNIDADE NOT = ALFAUN1
-                    IF IND < 11
-                        ADD 1 TO IND
-                        GO TO INC-005
-                    ELSE
-                        MOVE SPACES TO UNIDEXTENSO
-                        MOVE "UNIDADE INVALIDA!" TO MENS
-                        PERFORM ROT-MENS THRU ROT-MENS-FIM
-                        MOVE 1 TO IND
-                        GO TO INC-004
+                MOVE UNIDADE TO CODUNI
+                READ CADUNID
+                IF ST-UNI = "00"
+                    MOVE DESCUNI TO UNIDEXTENSO
                 ELSE
-                    MOVE ALFAUN2 TO UNIDEXTENSO.
-                    DISPLAY TELAPROD.
+                    MOVE SPACES TO UNIDEXTENSO
+                    MOVE "UNIDADE INVALIDA!" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-004.
+                DISPLAY TELAPROD.
        INC-006.
                 ACCEPT TPRECOCUSTO
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -254,21 +360,16 @@
                 ACCEPT TTIPO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-007.
-                MOVE 1 TO IND.
        INC-009.
-               MOVE TABCL(IND) TO ALFACL
-               IF TIPO NOT = ALFACL1
-                    IF IND < 11
-                         ADD 1 TO IND
-                         GO TO INC-009
-                    ELSE
-                        MOVE SPACES TO CLASSEXTENSO
-                        MOVE "TIPO INVALIDA!" TO MENS
-                        PERFORM ROT-MENS THRU ROT-MENS-FIM
-                        MOVE 1 TO IND
-                        GO TO INC-008
+                MOVE TIPO TO CODTIPO
+                READ CADTIPO
+                IF ST-TIP = "00"
+                    MOVE DESCTIPO TO CLASSEXTENSO
                 ELSE
-                    MOVE ALFACL2 TO CLASSEXTENSO.
+                    MOVE SPACES TO CLASSEXTENSO
+                    MOVE "TIPO INVALIDA!" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-008.
                 DISPLAY TELAPROD.
        INC-010.
                 ACCEPT TSTATOS
@@ -292,6 +393,10 @@
                 DISPLAY TELAPROD.
        INC-012.
                MOVE 1 TO IND.
+       INC-012A.
+                ACCEPT TESTOQUE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-010.
 
       *
        INC-013.
@@ -311,6 +416,7 @@
                    MOVE "*** DIGITE APENAS S=SIM E N=NAO ****" TO MENS
                    GO TO INC-OPC.
         INC-WR1.
+                MOVE W-OPERLOGADO TO ULTOPER
                 WRITE REGPRO
                 IF ST-ERRO = "00" OR "02"
                         MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -326,6 +432,49 @@
                    GO TO ROT-FIM.
       *
       ***********************************************
+      *   ROTINA DE BUSCA POR DESCRICAO (CHAVE2)    *
+      ***********************************************
+      *
+       BUS-001.
+                MOVE SPACES TO W-DESCBUSCA
+                DISPLAY (23, 12) "DESCRICAO PARA BUSCA: "
+                ACCEPT (23, 35) W-DESCBUSCA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   MOVE SPACES TO MENS
+                   GO TO INC-002.
+                MOVE W-DESCBUSCA TO DESCRICAO
+                START CADPRO KEY IS NOT LESS CHAVE2
+                    INVALID KEY
+                       MOVE "*** DESCRICAO NAO ENCONTRADA ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO INC-002.
+       BUS-RD.
+                READ CADPRO NEXT RECORD
+                    AT END
+                       MOVE "*** FIM DA BUSCA DE DESCRICAO ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO INC-002.
+                IF DESCRICAO NOT = W-DESCBUSCA
+                   MOVE "*** FIM DA BUSCA DE DESCRICAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                MOVE 0 TO W-SEL
+                MOVE PRECOCUSTO TO W-PRECOCUSTOANT
+                MOVE PRECOVENDA TO W-PRECOVENDAANT
+                DISPLAY TELAPROD
+                DISPLAY (23, 12)
+                    "ENCONTRADO - F1=PROXIMO F2=SELECIONAR"
+                ACCEPT (23, 52) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO BUS-RD.
+                IF W-ACT = 03
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS
+                   GO TO ACE-001.
+                GO TO BUS-RD.
+      *
+      ***********************************************
       *   ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO     *
       ***********************************************
       *
@@ -380,6 +529,10 @@
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO ALT-OPC.
        ALT-RW1.
+                IF PRECOCUSTO NOT = W-PRECOCUSTOANT
+                   OR PRECOVENDA NOT = W-PRECOVENDAANT
+                   PERFORM ALT-HIS001 THRU ALT-HIS001-FIM.
+                MOVE W-OPERLOGADO TO ULTOPER
                 REWRITE REGPRO
                 IF ST-ERRO = "00" OR "02"
                     MOVE "*** REGISTRO ALTERADO *** " TO MENS
@@ -388,6 +541,18 @@
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO PRODUTO" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+       ALT-HIS001.
+                ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+                MOVE CODIGO           TO HP-CODIGO
+                MOVE W-DATAHOJE       TO HP-DATA
+                MOVE W-PRECOCUSTOANT  TO HP-PRECOCUSTOANT
+                MOVE PRECOCUSTO       TO HP-PRECOCUSTONOV
+                MOVE W-PRECOVENDAANT  TO HP-PRECOVENDAANT
+                MOVE PRECOVENDA       TO HP-PRECOVENDANOV
+                WRITE REGHISPRECO.
+       ALT-HIS001-FIM.
+                EXIT.
       *
       ********************
       * ROTINS DE FIM    *
