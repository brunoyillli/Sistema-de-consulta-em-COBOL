@@ -17,6 +17,12 @@
                     RECORD KEY IS PEDIDO
                     FILE STATUS IS ST-ERRO.
 
+           SELECT CADPEDI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CHAVEI
+                    FILE STATUS IS ST-ERRI.
+
            SELECT CADCLI ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
                     ACCESS MODE IS DYNAMIC
@@ -31,6 +37,11 @@
                     FILE STATUS IS ST-ERRO
                     ALTERNATE RECORD KEY IS CHAVE2 = DESCRICAO
                                                       WITH DUPLICATES.
+           SELECT CADOPER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS CODOPER
+                    FILE STATUS IS ST-OPER.
       *
       *----------------------------------------------------------------
        DATA DIVISION.
@@ -39,12 +50,28 @@
              LABEL RECORD IS STANDARD
              VALUE OF FILE-ID IS "CADPED.DAT".
        01 REGPED.
-                03 CHAVE.
-                    05 PEDIDO       PIC 9(05).
-                    05 CODCLI       PIC 9(11).
-                    05 PRODUTO      PIC 9(05).
-                03 QUANTIDADE       PIC 9(05)V99.
+                03 PEDIDO           PIC 9(05).
+                03 CODCLI           PIC 9(11).
                 03 VALOR            PIC 9(09)V99.
+                03 DATAPEDIDO       PIC 9(08).
+                03 DATAENTREGA      PIC 9(08).
+                03 SITUACAOPEDIDO   PIC X(01).
+                03 ULTOPER          PIC X(08).
+       FD CADPEDI
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADPEDI.DAT".
+       01 REGPEDI.
+                03 CHAVEI.
+                    05 PEDIDOI      PIC 9(05).
+                    05 ITEM         PIC 9(03).
+                03 PRODUTO          PIC 9(05).
+                03 QUANTIDADE       PIC 9(05)V99.
+                03 QUANT-DEC REDEFINES QUANTIDADE.
+                    05 QUANT-INT    PIC 9(05).
+                    05 QUANT-FRAC   PIC 9(02).
+                03 VALORITEM        PIC 9(09)V99.
+                03 PRECOCUSTOITEM   PIC 9(06)V99.
+                03 LUCROITEM        PIC 9(09)V99.
        FD CADCLI
              LABEL RECORD IS STANDARD
              VALUE OF FILE-ID IS "CADCLI.DAT".
@@ -60,6 +87,11 @@
                 03 DDD2                PIC 9(02).
                 03 EMAIL               PIC X(40).
                 03 SITUACAO            PIC X(01).
+                03 LOGRADOUROCLI       PIC X(30).
+                03 BAIRROCLI           PIC X(20).
+                03 CIDADECLI           PIC X(20).
+                03 UFCLI               PIC X(02).
+                03 ULTOPER             PIC X(08).
        FD CADPRO
              LABEL RECORD IS STANDARD
              VALUE OF FILE-ID IS "CADPRO.DAT".
@@ -72,6 +104,16 @@
                 03 PRECOVENDA       PIC 9(06)V99.
                 03 CLASSIFICACAO    PIC 9(01).
                 03 SITUACAO         PIC X(01).
+                03 ESTOQUE          PIC 9(06).
+                03 ULTOPER          PIC X(08).
+       FD CADOPER
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER.
+                03 CODOPER          PIC X(08).
+                03 SENHA            PIC X(08).
+                03 NOMEOPER         PIC X(30).
+                03 ATIVO            PIC X(01).
       *
       *----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -81,14 +123,54 @@
        77 W-CONT          PIC 9(06) VALUE ZEROS.
        77 W-OPCAO         PIC X(01) VALUE SPACES.
        77 ST-ERRO         PIC X(02) VALUE "00".
+       77 ST-ERRI         PIC X(02) VALUE "00".
        77 W-ACT           PIC 9(02) VALUE ZEROS.
        77 MENS            PIC X(50) VALUE SPACES.
        77 LIMPA           PIC X(50) VALUE SPACES.
-       01 VAR             PIC 9(07) VALUE ZEROS.
-       01 VAR2            PIC 9(07) VALUE ZEROS.
+       01 VAR             PIC 9(07)V99 VALUE ZEROS.
+       01 VAR2            PIC 9(07)V99 VALUE ZEROS.
+       01 W-ITEM          PIC 9(03) VALUE ZEROS.
+       01 W-TOTAL         PIC 9(09)V99 VALUE ZEROS.
+       01 W-MAISITEM      PIC X(01) VALUE SPACES.
+       01 W-DATAHOJE      PIC 9(08) VALUE ZEROS.
+       01 IND             PIC 9(02) VALUE ZEROS.
+       01 W-SITNOVA       PIC X(01) VALUE SPACES.
+       01 SITUACAOPEDIDOEXTENSO PIC X(09) VALUE SPACES.
+      *
+       01 TABSITPED.
+          03 TSP1 PIC X(10) VALUE "NNOVO     ".
+          03 TSP2 PIC X(10) VALUE "SSEPARADO ".
+          03 TSP3 PIC X(10) VALUE "FFATURADO ".
+          03 TSP4 PIC X(10) VALUE "CCANCELADO".
+       01 TABSITPEDAUX REDEFINES TABSITPED.
+          03 TABSITP  PIC X(10) OCCURS 4 TIMES.
+       01 ALFASITP.
+             03 ALFASITP1 PIC X(01).
+             03 ALFASITP2 PIC X(09).
+       77 ST-OPER         PIC X(02) VALUE "00".
+       77 W-OPERLOGADO    PIC X(08) VALUE SPACES.
+       77 W-SENHALOG      PIC X(08) VALUE SPACES.
 
       *
        SCREEN SECTION.
+        01  TELALOGIN.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                    IDENTIFICACAO DO OPERADOR".
+           05  LINE 09  COLUMN 01
+               VALUE  "      CODIGO DO OPERADOR".
+           05  LINE 11  COLUMN 01
+               VALUE  "      SENHA".
+           05  TCODOPERLOG
+               LINE 09  COLUMN 28  PIC X(08)
+               USING  W-OPERLOGADO
+               HIGHLIGHT.
+           05  TSENHALOG
+               LINE 11  COLUMN 28  PIC X(08)
+               USING  W-SENHALOG
+               SECURE
+               HIGHLIGHT.
+      *
         01  TELAPEDIDOS.
            05  BLANK SCREEN.
            05  LINE 01  COLUMN 01
@@ -100,17 +182,15 @@
            05  LINE 06  COLUMN 01
                VALUE  "CLIENTE CPF:".
            05  LINE 08  COLUMN 01
-               VALUE  "PRODUTO:".
+               VALUE  "DATA DO PEDIDO:".
            05  LINE 10  COLUMN 01
-               VALUE  "UNIDADE:".
-           05  LINE 12  COLUMN 01
-               VALUE  "PRECO VENDA:".
-           05  LINE 14  COLUMN 01
-               VALUE  "QUANTIDADE:".
+               VALUE  "DATA DE ENTREGA:".
            05  LINE 16  COLUMN 01
-               VALUE  "VALOR PEDIDO:".
+               VALUE  "VALOR TOTAL DO PEDIDO:".
+           05  LINE 18  COLUMN 01
+               VALUE  "SITUACAO DO PEDIDO:".
            05  TELAPEDIDO
-               LINE 04  COLUMN 08  PIC 9(06)
+               LINE 04  COLUMN 08  PIC 9(05)
                USING  PEDIDO
                HIGHLIGHT.
            05  TELACPF
@@ -120,44 +200,138 @@
                LINE 06  COLUMN 25  PIC X(40)
                USING  NOME
                HIGHLIGHT.
+           05  TELADATAPEDIDO
+               LINE 08  COLUMN 17  PIC 9(08)
+               USING  DATAPEDIDO
+               HIGHLIGHT.
+           05  TELADATAENTREGA
+               LINE 10  COLUMN 18  PIC 9(08)
+               USING  DATAENTREGA
+               HIGHLIGHT.
+           05  TELAVALORTOTAL
+               LINE 16  COLUMN 24  PIC 9(09)
+               USING  VALOR
+               HIGHLIGHT.
+           05  TELASITUACAOPED
+               LINE 18  COLUMN 21  PIC X(01)
+               USING  SITUACAOPEDIDO
+               HIGHLIGHT.
+           05  TELASITUACAOPEDEX
+               LINE 18  COLUMN 24  PIC X(09)
+               USING  SITUACAOPEDIDOEXTENSO
+               HIGHLIGHT.
+        01  TELAITEM.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "                              ITEM DO PE".
+           05  LINE 01  COLUMN 41
+               VALUE  "DIDO".
+           05  LINE 03  COLUMN 01
+               VALUE  "PEDIDO:".
+           05  LINE 03  COLUMN 30
+               VALUE  "ITEM:".
+           05  LINE 06  COLUMN 01
+               VALUE  "PRODUTO:".
+           05  LINE 08  COLUMN 01
+               VALUE  "UNIDADE:".
+           05  LINE 10  COLUMN 01
+               VALUE  "PRECO VENDA:".
+           05  LINE 12  COLUMN 01
+               VALUE  "QUANTIDADE:".
+           05  LINE 14  COLUMN 01
+               VALUE  "VALOR DO ITEM:".
+           05  LINE 16  COLUMN 01
+               VALUE  "PRECO CUSTO:".
+           05  LINE 18  COLUMN 01
+               VALUE  "LUCRO DO ITEM:".
+           05  TELAIPEDIDO
+               LINE 03  COLUMN 08  PIC 9(05)
+               USING  PEDIDOI
+               HIGHLIGHT.
+           05  TELAIITEM
+               LINE 03  COLUMN 36  PIC 9(03)
+               USING  ITEM
+               HIGHLIGHT.
            05  TELAPRODUTO
-               LINE 08  COLUMN 09  PIC 9(05)
+               LINE 06  COLUMN 09  PIC 9(05)
                USING  PRODUTO.
            05  TELADESC
-               LINE 08  COLUMN 19  PIC X(30)
+               LINE 06  COLUMN 19  PIC X(30)
                USING  DESCRICAO
                HIGHLIGHT.
            05  TELAUNIDADE
-               LINE 10  COLUMN 09  PIC X(02)
+               LINE 08  COLUMN 09  PIC X(02)
                USING  UNIDADE
                HIGHLIGHT.
            05  TELAUNI
-               LINE 10  COLUMN 12  PIC X(18)
+               LINE 08  COLUMN 12  PIC X(18)
                USING  UNIDEXTENSO
                HIGHLIGHT.
            05  TELAPRECO
-               LINE 12  COLUMN 13  PIC 9(06)
+               LINE 10  COLUMN 13  PIC 9(06)
                USING  PRECOVENDA
                HIGHLIGHT.
            05  TELAQUANTIDADE
-               LINE 14  COLUMN 12  PIC 9(05)
+               LINE 12  COLUMN 12  PIC 9(05)
                USING  QUANTIDADE
                HIGHLIGHT.
            05  TELAVALOR
-               LINE 16  COLUMN 14  PIC 9(09)
-               USING  VALOR
+               LINE 14  COLUMN 15  PIC 9(09)
+               USING  VALORITEM
+               HIGHLIGHT.
+           05  TELAPRECOCUSTO
+               LINE 16  COLUMN 13  PIC 9(06)
+               USING  PRECOCUSTOITEM
+               HIGHLIGHT.
+           05  TELALUCRO
+               LINE 18  COLUMN 15  PIC 9(09)
+               USING  LUCROITEM
                HIGHLIGHT.
 
       *----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
       *
+      ***********************************************
+      *   IDENTIFICACAO DO OPERADOR                 *
+      ***********************************************
+      *
+       LOGIN-OP0.
+           OPEN INPUT CADOPER
+           IF ST-OPER NOT = "00"
+              MOVE "SEMLOGIN" TO W-OPERLOGADO
+              GO TO INC-OP0.
+       LOGIN-001.
+           MOVE SPACES TO W-OPERLOGADO W-SENHALOG
+           DISPLAY TELALOGIN.
+       LOGIN-002.
+           ACCEPT TCODOPERLOG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              CLOSE CADOPER
+              GO TO ROT-FIM.
+       LOGIN-003.
+           ACCEPT TSENHALOG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO LOGIN-002.
+           MOVE W-OPERLOGADO TO CODOPER
+           READ CADOPER
+           IF ST-OPER NOT = "00"
+              MOVE "*** OPERADOR NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LOGIN-001.
+           IF SENHA NOT = W-SENHALOG OR ATIVO NOT = "S"
+              MOVE "*** SENHA INVALIDA OU OPERADOR INATIVO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LOGIN-001.
+           MOVE CODOPER TO W-OPERLOGADO
+           CLOSE CADOPER.
        INC-OP0.
            OPEN I-O CADPED
            IF ST-ERRO NOT = "00"
               IF ST-ERRO = "30"
                     OPEN OUTPUT CADPED
-                    CLOSE CADPED CADPRO CADCLI
+                    CLOSE CADPED
                     MOVE "*** ARQUIVO CADPED SENDO CRIADO ***" TO MENS
                      PERFORM ROT-MENS THRU ROT-MENS-FIM
                      GO TO INC-OP0
@@ -167,38 +341,75 @@
                     GO TO ROT-FIM
               ELSE
                     NEXT SENTENCE.
+           OPEN I-O CADPEDI
+           IF ST-ERRI NOT = "00"
+              IF ST-ERRI = "30"
+                    OPEN OUTPUT CADPEDI
+                    CLOSE CADPEDI
+                    MOVE "*** ARQUIVO CADPEDI SENDO CRIADO ***" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO INC-OP0
+              ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO CADPEDI" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    CLOSE CADPED
+                    GO TO ROT-FIM.
            OPEN I-O CADCLI
            IF ST-ERRO NOT = "00"
               MOVE "**ARQUIVO CADCLI NAO FOI ENCONTRADO**" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADPED CADPEDI
               GO TO ROT-FIM.
            OPEN I-O CADPRO
            IF ST-ERRO NOT = "00"
               MOVE "**ARQUIVO CADPRO NAO FOI ENCONTRADO**" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADPED CADPEDI CADCLI
               GO TO ROT-FIM.
        INC-001.
-              MOVE SPACES TO UNIDADE.
-              MOVE ZEROS TO PEDIDO PRODUTO CODCLI QUANTIDADE VALOR
-              PRECOVENDA.
+              MOVE ZEROS TO PEDIDO CODCLI VALOR W-ITEM W-TOTAL
+              DATAPEDIDO DATAENTREGA.
+              MOVE SPACES TO NOME.
+              MOVE "N" TO SITUACAOPEDIDO.
+              PERFORM SIT-ACHA THRU SIT-ACHA-FIM.
               DISPLAY TELAPEDIDOS.
        INC-002.
                 ACCEPT TELAPEDIDO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02
-                CLOSE CADPED
+                CLOSE CADPED CADPEDI CADCLI CADPRO
                 GO TO ROT-FIM.
-                IF CHAVE = ZEROS
+                IF PEDIDO = ZEROS
                    MOVE "*** PEDIDO INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-002.
+       LER-CADPED001.
+                MOVE 0 TO W-SEL
+                READ CADPED
+                IF ST-ERRO NOT = "23"
+                    IF ST-ERRO = "00"
+                      MOVE CODCLI TO CPF
+                      READ CADCLI
+                      IF ST-ERRO NOT = "00"
+                         MOVE SPACES TO NOME
+                      PERFORM SIT-ACHA THRU SIT-ACHA-FIM
+                      DISPLAY TELAPEDIDOS
+                      MOVE "*** PEDIDO JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ACE-001
+                    ELSE
+                      MOVE "ERRO NA LEITURA DO ARQUIVO CADPED" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
        INC-003.
                 ACCEPT TELACPF
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02
-                CLOSE CADPED
+                CLOSE CADPED CADPEDI CADCLI CADPRO
                 GO TO ROT-FIM.
-                IF CHAVE = ZEROS
+                IF CODCLI = ZEROS
                    MOVE "*** CPF INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-003.
@@ -210,70 +421,168 @@
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO INC-003.
                 DISPLAY TELAPEDIDOS.
+                IF W-SEL = 1
+                   GO TO ALT-OPC.
+                ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+                MOVE W-DATAHOJE TO DATAPEDIDO
+                DISPLAY TELAPEDIDOS.
        INC-004.
+                ACCEPT TELADATAENTREGA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF DATAENTREGA = ZEROS
+                   MOVE "*** DATA DE ENTREGA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004.
+                MOVE ZEROS TO W-ITEM W-TOTAL VALOR.
+                GO TO INC-WR0.
+      *
+      ***********************************************
+      *   RESERVA DO PEDIDO (GRAVACAO DO CABECALHO  *
+      *   ANTES DOS ITENS, PARA EVITAR PEDIDO       *
+      *   DUPLICADO COM ITENS JA LANCADOS)          *
+      ***********************************************
+      *
+       INC-WR0.
+                MOVE W-OPERLOGADO TO ULTOPER OF REGPED
+                WRITE REGPED
+                IF ST-ERRO = "00" OR "02"
+                        GO TO ITM-001.
+                IF ST-ERRO = "22"
+                        MOVE "*** PEDIDO JA EXISTE *** " TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO INC-001.
+                MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADPED" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      ***********************************************
+      *   ROTINA DE ITENS DO PEDIDO                 *
+      ***********************************************
+      *
+       ITM-001.
+                MOVE SPACES TO UNIDADE
+                MOVE ZEROS TO PRODUTO QUANTIDADE VALORITEM PRECOVENDA
+                MOVE PEDIDO TO PEDIDOI
+                DISPLAY TELAITEM.
+       ITM-002.
                 ACCEPT TELAPRODUTO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02
-                   CLOSE CADPED
-                   GO TO ROT-FIM.
-                IF CHAVE = ZEROS
+                   GO TO ITM-FIM.
+                IF PRODUTO = ZEROS
                    MOVE "*** COD PRODUTO INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-004.
-       INC-004A.
+                   GO TO ITM-002.
+       ITM-002A.
                 MOVE PRODUTO TO CODGO
                 READ CADPRO
                 IF ST-ERRO NOT = "00"
                     MOVE " ARQUIVO CADPRO NAO FOI ENCONTRADO " TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
-                    GO TO INC-004.
-                DISPLAY TELAPEDIDOS.
-
-       INC-006.
+                    GO TO ITM-002.
+                DISPLAY TELAITEM.
+       ITM-004.
                 ACCEPT TELAQUANTIDADE
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02
-                CLOSE CADPED
-                GO TO ROT-FIM.
-                IF CHAVE = ZEROS
+                   GO TO ITM-002.
+                IF QUANTIDADE = ZEROS
                    MOVE "*** QUANTIDADE INVALIDA ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-006.
-       INC-007.
-                MULTIPLY PRECOVENDA BY QUANTIDADE GIVING VAR.
-                MOVE VAR TO VALOR.
-                DISPLAY TELAPEDIDOS.
-      *
-       INC-008.
-                IF W-SEL = 1
-                  GO TO ALT-OPC.
-       INC-OPC.
+                   GO TO ITM-004.
+                IF QUANT-FRAC NOT = ZEROS
+                   MOVE "*** QUANTIDADE DEVE SER INTEIRA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ITM-004.
+                IF QUANTIDADE > ESTOQUE
+                   MOVE "*** ESTOQUE INSUFICIENTE ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ITM-004.
+       ITM-005.
+                MULTIPLY PRECOVENDA BY QUANTIDADE GIVING VAR ROUNDED.
+                MOVE VAR TO VALORITEM.
+                MOVE PRECOCUSTO TO PRECOCUSTOITEM.
+                MULTIPLY PRECOCUSTO BY QUANTIDADE GIVING VAR2 ROUNDED.
+                SUBTRACT VAR2 FROM VAR GIVING LUCROITEM.
+                DISPLAY TELAITEM.
+       ITM-OPC.
                MOVE "S" TO W-OPCAO
-               DISPLAY (23, 40) "DADOS OK (S/N) : ".
+               DISPLAY (23, 40) "ITEM OK (S/N) : ".
                ACCEPT (23, 57) W-OPCAO WITH UPDATE
                ACCEPT W-ACT FROM ESCAPE KEY
-               IF W-ACT = 02 GO TO INC-001.
+               IF W-ACT = 02 GO TO ITM-001.
                IF W-OPCAO = "N" OR "n"
-                  MOVE " * DADOS RECUSADOS PELO OPERADOR * " TO MENS
+                  MOVE " * ITEM RECUSADO PELO OPERADOR * " TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO INC-001.
+                  GO TO ITM-001.
                 IF W-OPCAO NOT = "S" AND "s"
                    MOVE "*** DIGITE APENAS S=SIM E N=NAO ****" TO MENS
-                   GO TO INC-OPC.
-        INC-WR1.
-                WRITE REGPED
-                IF ST-ERRO = "00" OR "02"
-                        MOVE "*** DADOS GRAVADOS *** " TO MENS
+                   GO TO ITM-OPC.
+        ITM-WR1.
+                ADD 1 TO W-ITEM
+                MOVE W-ITEM TO ITEM
+                WRITE REGPEDI
+                IF ST-ERRI = "00" OR "02"
+                        ADD VALORITEM TO W-TOTAL
+                        SUBTRACT QUANTIDADE FROM ESTOQUE
+                        REWRITE REGPRO
+                        IF ST-ERRO NOT = "00"
+                           MOVE "ERRO NA ALTERACAO DO ARQUIVO CADPRO"
+                                TO MENS
+                           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                           GO TO ROT-FIM
+                        END-IF
+                        MOVE "*** ITEM GRAVADO ***" TO MENS
                         PERFORM ROT-MENS THRU ROT-MENS-FIM
-                        GO TO INC-001.
-                IF ST-ERRO = "22"
-                        MOVE "*** PRODUTO JA EXISTE *** " TO MENS
-                        PERFORM ROT-MENS THRU ROT-MENS-FIM
-                        GO TO INC-001
+                        GO TO ITM-MAIS
                 ELSE
-                   MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADPED" TO MENS
+                   SUBTRACT 1 FROM W-ITEM
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADPEDI" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ROT-FIM.
+       ITM-MAIS.
+                MOVE "S" TO W-MAISITEM
+                DISPLAY (23, 40) "MAIS ITENS (S/N) : ".
+                ACCEPT (23, 60) W-MAISITEM WITH UPDATE
+                IF W-MAISITEM = "S" OR "s"
+                   GO TO ITM-001.
+                IF W-MAISITEM NOT = "N" AND "n"
+                   MOVE "*** DIGITE APENAS S=SIM E N=NAO ****" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ITM-MAIS.
+       ITM-FIM.
+                IF W-ITEM = ZEROS
+                   MOVE "*** PEDIDO SEM ITENS - CANCELADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-DL1.
+                MOVE W-TOTAL TO VALOR
+                DISPLAY TELAPEDIDOS.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 58) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO ITM-001.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** PEDIDO CANCELADO PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-DL1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM E N=NAO ****" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-WR1.
+                MOVE W-OPERLOGADO TO ULTOPER OF REGPED
+                REWRITE REGPED
+                IF ST-ERRO = "00" OR "02"
+                        MOVE "*** PEDIDO GRAVADO *** " TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO INC-001.
+                MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADPED" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
       *
       ***********************************************
       *   ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO     *
@@ -281,10 +590,11 @@
       *
        ACE-001.
                 DISPLAY (23, 12)
-                        "F1=NOVO REGISTRO F2=ALTERAR  F3=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
+             "F1=NOVO PEDIDO F2=ALTERAR CLIENTE F3=EXCLUIR F4=SITUACAO"
+                ACCEPT (23, 70) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   AND W-ACT NOT = 05
                     GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
@@ -294,10 +604,12 @@
                 IF W-ACT = 03
                    MOVE 01 TO W-SEL
                    GO TO INC-003.
+                IF W-ACT = 05
+                   GO TO SIT-OPC.
       *
        EXC-OPC.
-                DISPLAY(23, 40) "EXCLUIR (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
+                DISPLAY(23, 40) "EXCLUIR PEDIDO E ITENS (S/N) : ".
+                ACCEPT (23, 72) W-OPCAO
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -308,19 +620,46 @@
                    GO TO EXC-OPC.
        EXC-DL1.
                 DELETE CADPED RECORD
-                IF ST-ERRO = "00"
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA EXCLUSAO DO REGISTRO " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                MOVE PEDIDO TO PEDIDOI
+                MOVE 1 TO ITEM
+                START CADPEDI KEY IS NOT LESS CHAVEI
+                      INVALID KEY
+                         MOVE "*** REGISTRO EXCLUIDO *** " TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO INC-001.
+       EXC-DL2.
+                READ CADPEDI NEXT RECORD
+                    AT END
+                       MOVE "*** REGISTRO EXCLUIDO *** " TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO INC-001.
+                IF PEDIDOI NOT = PEDIDO
                    MOVE "*** REGISTRO EXCLUIDO *** " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO " TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
+                MOVE PRODUTO TO CODGO
+                READ CADPRO
+                IF ST-ERRO = "00"
+                   ADD QUANTIDADE TO ESTOQUE
+                   REWRITE REGPRO
+                   IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ALTERACAO DO ARQUIVO CADPRO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   END-IF
+                END-IF.
+                DELETE CADPEDI RECORD
+                GO TO EXC-DL2.
       *
        ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
+                DISPLAY (23, 40) "ALTERAR CLIENTE (S/N) : ".
+                ACCEPT (23, 65) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-006.
+                IF W-ACT = 02 GO TO INC-003.
                 IF W-OPCAO = "N" OR "n"
                     MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -330,15 +669,93 @@
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO ALT-OPC.
        ALT-RW1.
+                MOVE W-OPERLOGADO TO ULTOPER OF REGPED
                 REWRITE REGPED
                 IF ST-ERRO = "00" OR "02"
                     MOVE "*** REGISTRO ALTERADO *** " TO MENS
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                     GO TO INC-001.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO PRODUTO" TO MENS
+                MOVE "ERRO NA ALTERACAO DO REGISTRO PEDIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      ***********************************************
+      *   ROTINA DE SITUACAO DO PEDIDO              *
+      ***********************************************
+      *
+       SIT-OPC.
+                IF SITUACAOPEDIDO = "F"
+                   MOVE "*** PEDIDO FATURADO - NAO ALTERA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF SITUACAOPEDIDO = "C"
+                   MOVE "*** PEDIDO CANCELADO - NAO ALTERA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                DISPLAY (23, 12) "NOVA SITUACAO (S/F/C):"
+                MOVE SPACES TO W-SITNOVA
+                ACCEPT (23, 35) W-SITNOVA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO INC-001.
+                MOVE 1 TO IND.
+       SIT-OPC1.
+                MOVE TABSITP(IND) TO ALFASITP
+                IF W-SITNOVA NOT = ALFASITP1
+                   IF IND < 4
+                      ADD 1 TO IND
+                      GO TO SIT-OPC1
+                   ELSE
+                      MOVE "*** SITUACAO INVALIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO SIT-OPC.
+                IF W-SITNOVA = "N"
+                   MOVE "*** TRANSICAO INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO SIT-OPC.
+                IF SITUACAOPEDIDO = "N" AND W-SITNOVA NOT = "S"
+                                       AND W-SITNOVA NOT = "C"
+                   MOVE "*** TRANSICAO INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO SIT-OPC.
+                IF SITUACAOPEDIDO = "S" AND W-SITNOVA NOT = "F"
+                                       AND W-SITNOVA NOT = "C"
+                   MOVE "*** TRANSICAO INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO SIT-OPC.
+       SIT-RW1.
+                MOVE W-SITNOVA TO SITUACAOPEDIDO
+                MOVE W-OPERLOGADO TO ULTOPER OF REGPED
+                PERFORM SIT-ACHA THRU SIT-ACHA-FIM
+                REWRITE REGPED
+                IF ST-ERRO = "00" OR "02"
+                    DISPLAY TELAPEDIDOS
+                    MOVE "*** SITUACAO ALTERADA ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DA SITUACAO DO PEDIDO" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      **************************
+      * ROTINA DE SITUACAO EXT *
+      **************************
+      *
+       SIT-ACHA.
+                MOVE 1 TO IND.
+       SIT-ACHA1.
+                MOVE TABSITP(IND) TO ALFASITP
+                IF SITUACAOPEDIDO NOT = ALFASITP1
+                   IF IND < 4
+                      ADD 1 TO IND
+                      GO TO SIT-ACHA1
+                   ELSE
+                      MOVE SPACES TO SITUACAOPEDIDOEXTENSO
+                      GO TO SIT-ACHA-FIM.
+                MOVE ALFASITP2 TO SITUACAOPEDIDOEXTENSO.
+       SIT-ACHA-FIM.
+                EXIT.
+      *
       ********************
       * ROTINS DE FIM    *
       ********************
