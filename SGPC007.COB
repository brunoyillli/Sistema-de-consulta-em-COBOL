@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGPC007.
+       AUTHOR. Bruno Mendes Carvalho.
+      *****************************************
+      *  RECONCILIACAO DE PEDIDOS ORFAOS      *
+      *****************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PEDIDO
+                    FILE STATUS  IS ST-ERRO.
+           SELECT CADPEDI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEI
+                    FILE STATUS  IS ST-ERRI.
+           SELECT CADCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRC.
+           SELECT CADPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRP.
+           SELECT RELREC ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADPED
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADPED.DAT".
+       01 REGPED.
+                03 PEDIDO           PIC 9(05).
+                03 CODCLI           PIC 9(11).
+                03 VALOR            PIC 9(09)V99.
+                03 DATAPEDIDO       PIC 9(08).
+                03 DATAENTREGA      PIC 9(08).
+                03 SITUACAOPEDIDO   PIC X(01).
+                03 ULTOPER          PIC X(08).
+      *
+       FD CADPEDI
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADPEDI.DAT".
+       01 REGPEDI.
+                03 CHAVEI.
+                    05 PEDIDOI      PIC 9(05).
+                    05 ITEM         PIC 9(03).
+                03 PRODUTO          PIC 9(05).
+                03 QUANTIDADE       PIC 9(05)V99.
+                03 VALORITEM        PIC 9(09)V99.
+                03 PRECOCUSTOITEM   PIC 9(06)V99.
+                03 LUCROITEM        PIC 9(09)V99.
+      *
+       FD CADCLI
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADCLI.DAT".
+       01 REGCLI.
+                03 CPF                 PIC 9(11).
+                03 NOME                PIC X(40).
+                03 CEP                 PIC 9(08).
+                03 NUMERO              PIC 9(04).
+                03 COMPLEMENTO         PIC X(12).
+                03 TELEFONE            PIC 9(09).
+                03 TELEFONE2           PIC 9(09).
+                03 DDD                 PIC 9(02).
+                03 DDD2                PIC 9(02).
+                03 EMAIL               PIC X(40).
+                03 SITUACAO            PIC X(01).
+                03 LOGRADOUROCLI       PIC X(30).
+                03 BAIRROCLI           PIC X(20).
+                03 CIDADECLI           PIC X(20).
+                03 UFCLI               PIC X(02).
+                03 ULTOPER             PIC X(08).
+      *
+       FD CADPRO
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADPRO.DAT".
+       01 REGPRO.
+                03 CODIGO           PIC 9(05).
+                03 DESCRICAO        PIC X(30).
+                03 UNIDADE          PIC X(02).
+                03 UNIDEXTENSO      PIC X(18).
+                03 PRECOCUSTO       PIC 9(06)V99.
+                03 PRECOVENDA       PIC 9(06)V99.
+                03 TIPO             PIC 9(01).
+                03 STATOS           PIC X(01).
+                03 ESTOQUE          PIC 9(06).
+                03 ULTOPER          PIC X(08).
+      *
+       FD RELREC
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "RELREC.LST".
+       01 LINHA-REL                PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO      PIC X(02) VALUE "00".
+       01 ST-ERRI      PIC X(02) VALUE "00".
+       01 ST-ERRC      PIC X(02) VALUE "00".
+       01 ST-ERRP      PIC X(02) VALUE "00".
+       01 ST-REL       PIC X(02) VALUE "00".
+       01 W-FIM-ITEM   PIC X(01) VALUE "N".
+       01 W-TOT-CLI    PIC 9(05) VALUE ZEROS.
+       01 W-TOT-PRO    PIC 9(05) VALUE ZEROS.
+       01 LIMPA-LINHA  PIC X(100) VALUE SPACES.
+      *
+       01 CAB1.
+          03 FILLER         PIC X(20) VALUE SPACES.
+          03 FILLER         PIC X(50) VALUE
+             "RECONCILIACAO DE PEDIDOS COM REFERENCIAS ORFAS".
+       01 CAB2.
+          03 FILLER         PIC X(07) VALUE "PEDIDO".
+          03 FILLER         PIC X(04) VALUE SPACES.
+          03 FILLER         PIC X(10) VALUE "REFERENCIA".
+          03 FILLER         PIC X(04) VALUE SPACES.
+          03 FILLER         PIC X(07) VALUE "CODIGO".
+          03 FILLER         PIC X(05) VALUE SPACES.
+          03 FILLER         PIC X(12) VALUE "PROBLEMA".
+       01 DET1.
+          03 DET-PEDIDO     PIC 9(05).
+          03 FILLER         PIC X(06) VALUE SPACES.
+          03 DET-REF        PIC X(10).
+          03 FILLER         PIC X(04) VALUE SPACES.
+          03 DET-CODIGO     PIC 9(11).
+          03 FILLER         PIC X(04) VALUE SPACES.
+          03 DET-PROBLEMA   PIC X(30).
+       01 LINGERAL1.
+          03 FILLER         PIC X(33) VALUE
+             "TOTAL DE CLIENTES ORFAOS......: ".
+          03 GER-TOT-CLI    PIC ZZZ.ZZ9.
+       01 LINGERAL2.
+          03 FILLER         PIC X(33) VALUE
+             "TOTAL DE PRODUTOS ORFAOS......: ".
+          03 GER-TOT-PRO    PIC ZZZ.ZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           OPEN INPUT CADPED
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ARQUIVO CADPED NAO ENCONTRADO ***"
+              GO TO ROT-FIMP.
+           OPEN INPUT CADPEDI
+           IF ST-ERRI NOT = "00"
+              DISPLAY "*** ARQUIVO CADPEDI NAO ENCONTRADO ***"
+              CLOSE CADPED
+              GO TO ROT-FIMP.
+           OPEN INPUT CADCLI
+           IF ST-ERRC NOT = "00"
+              DISPLAY "*** ARQUIVO CADCLI NAO ENCONTRADO ***"
+              CLOSE CADPED CADPEDI
+              GO TO ROT-FIMP.
+           OPEN INPUT CADPRO
+           IF ST-ERRP NOT = "00"
+              DISPLAY "*** ARQUIVO CADPRO NAO ENCONTRADO ***"
+              CLOSE CADPED CADPEDI CADCLI
+              GO TO ROT-FIMP.
+           OPEN OUTPUT RELREC
+           IF ST-REL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO RELATORIO ***"
+              CLOSE CADPED CADPEDI CADCLI CADPRO
+              GO TO ROT-FIMP.
+           WRITE LINHA-REL FROM CAB1
+           WRITE LINHA-REL FROM LIMPA-LINHA
+           WRITE LINHA-REL FROM CAB2
+           WRITE LINHA-REL FROM LIMPA-LINHA.
+      *
+      ***********************************************
+      *   VERIFICA CODCLI DE CADA PEDIDO EM CADCLI   *
+      ***********************************************
+      *
+       INC-RD1.
+           READ CADPED NEXT RECORD
+              AT END
+                 GO TO INC-PROD0.
+           MOVE CODCLI TO CPF
+           READ CADCLI
+           IF ST-ERRC NOT = "00"
+              MOVE PEDIDO    TO DET-PEDIDO
+              MOVE "CLIENTE"  TO DET-REF
+              MOVE CODCLI    TO DET-CODIGO
+              MOVE "CLIENTE NAO ENCONTRADO"  TO DET-PROBLEMA
+              WRITE LINHA-REL FROM DET1
+              ADD 1 TO W-TOT-CLI.
+           GO TO INC-RD1.
+      *
+      ***********************************************
+      *  VERIFICA PRODUTO DE CADA ITEM EM CADPRO     *
+      ***********************************************
+      *
+       INC-PROD0.
+           CLOSE CADPED.
+           MOVE ZEROS TO PEDIDOI ITEM.
+           START CADPEDI KEY IS NOT LESS CHAVEI
+                 INVALID KEY
+                    MOVE "S" TO W-FIM-ITEM.
+       INC-PROD1.
+           IF W-FIM-ITEM = "S"
+              GO TO FIM-REL.
+           READ CADPEDI NEXT RECORD
+              AT END
+                 MOVE "S" TO W-FIM-ITEM
+                 GO TO INC-PROD1.
+           MOVE PRODUTO TO CODIGO
+           READ CADPRO
+           IF ST-ERRP NOT = "00"
+              MOVE PEDIDOI     TO DET-PEDIDO
+              MOVE "PRODUTO"   TO DET-REF
+              MOVE PRODUTO     TO DET-CODIGO
+              MOVE "PRODUTO NAO ENCONTRADO" TO DET-PROBLEMA
+              WRITE LINHA-REL FROM DET1
+              ADD 1 TO W-TOT-PRO.
+           GO TO INC-PROD1.
+      *
+       FIM-REL.
+           MOVE W-TOT-CLI TO GER-TOT-CLI
+           MOVE W-TOT-PRO TO GER-TOT-PRO
+           WRITE LINHA-REL FROM LIMPA-LINHA
+           WRITE LINHA-REL FROM LINGERAL1
+           WRITE LINHA-REL FROM LINGERAL2.
+           CLOSE CADPEDI CADCLI CADPRO RELREC.
+           GO TO ROT-FIMP.
+      *
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
