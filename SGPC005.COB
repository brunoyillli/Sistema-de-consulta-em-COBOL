@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGPC005.
+       AUTHOR. Bruno Mendes Carvalho.
+      *************************************
+      *  RELATORIO DE PRODUTOS EM FALTA   *
+      *************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = DESCRICAO
+                                                      WITH DUPLICATES.
+           SELECT CADTIPO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODTIPO
+                    FILE STATUS  IS ST-TIP.
+           SELECT SORTPRO ASSIGN TO DISK.
+           SELECT RELPRO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADPRO
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADPRO.DAT".
+       01 REGPRO.
+                03 CODIGO           PIC 9(05).
+                03 DESCRICAO        PIC X(30).
+                03 UNIDADE          PIC X(02).
+                03 UNIDEXTENSO      PIC X(18).
+                03 PRECOCUSTO       PIC 9(06)V99.
+                03 PRECOVENDA       PIC 9(06)V99.
+                03 TIPO             PIC 9(01).
+                03 STATOS           PIC X(01).
+                03 ESTOQUE          PIC 9(06).
+                03 ULTOPER          PIC X(08).
+      *
+       FD CADTIPO
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADTIPO.DAT".
+       01 REGTIPO.
+                03 CODTIPO          PIC 9(01).
+                03 DESCTIPO         PIC X(19).
+      *
+       SD SORTPRO.
+       01 REGSORT.
+                03 S-TIPO           PIC 9(01).
+                03 S-CODIGO         PIC 9(05).
+                03 S-DESCRICAO      PIC X(30).
+                03 S-UNIDADE        PIC X(02).
+                03 S-ESTOQUE        PIC 9(06).
+      *
+       FD RELPRO
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "RELPRO.LST".
+       01 LINHA-REL                PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO      PIC X(02) VALUE "00".
+       01 ST-REL       PIC X(02) VALUE "00".
+       01 ST-TIP       PIC X(02) VALUE "00".
+       01 W-FIM-CAD    PIC X(01) VALUE "N".
+       01 W-FIM-SORT   PIC X(01) VALUE "N".
+       01 W-PRIM-TIPO  PIC X(01) VALUE "S".
+       01 W-TIPO-ANT   PIC 9(01) VALUE ZEROS.
+       01 W-LIMITE     PIC 9(06) VALUE ZEROS.
+       01 W-TOT-TIPO   PIC 9(06) VALUE ZEROS.
+       01 W-TOT-GERAL  PIC 9(06) VALUE ZEROS.
+       01 LIMPA-LINHA  PIC X(100) VALUE SPACES.
+      *
+       01 W-TIPOEXT    PIC X(19) VALUE SPACES.
+      *
+       01 CAB1.
+          03 FILLER         PIC X(30) VALUE SPACES.
+          03 FILLER         PIC X(40) VALUE
+             "PRODUTOS ABAIXO DO ESTOQUE MINIMO".
+       01 CAB2.
+          03 FILLER         PIC X(06) VALUE "TIPO: ".
+          03 CAB2-TIPOEXT   PIC X(19).
+       01 CAB3.
+          03 FILLER         PIC X(08) VALUE "CODIGO".
+          03 FILLER         PIC X(04) VALUE SPACES.
+          03 FILLER         PIC X(09) VALUE "DESCRICAO".
+          03 FILLER         PIC X(23) VALUE SPACES.
+          03 FILLER         PIC X(02) VALUE "UN".
+          03 FILLER         PIC X(06) VALUE SPACES.
+          03 FILLER         PIC X(07) VALUE "ESTOQUE".
+       01 DET1.
+          03 DET-CODIGO     PIC 9(05).
+          03 FILLER         PIC X(05) VALUE SPACES.
+          03 DET-DESCRICAO  PIC X(30).
+          03 FILLER         PIC X(04) VALUE SPACES.
+          03 DET-UNIDADE    PIC X(02).
+          03 FILLER         PIC X(05) VALUE SPACES.
+          03 DET-ESTOQUE    PIC ZZZ.ZZ9.
+       01 LINSUB.
+          03 FILLER         PIC X(25) VALUE
+             "TOTAL DE ITENS EM FALTA: ".
+          03 SUB-TOT        PIC ZZZ.ZZ9.
+       01 LINGERAL.
+          03 FILLER         PIC X(24) VALUE
+             "TOTAL GERAL EM FALTA..: ".
+          03 GER-TOT        PIC ZZZ.ZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP0.
+           DISPLAY "INFORME O LIMITE DE ESTOQUE (REORDER POINT): "
+           ACCEPT W-LIMITE FROM CONSOLE.
+           OPEN INPUT CADPRO
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ARQUIVO CADPRO NAO ENCONTRADO ***"
+              GO TO ROT-FIMP.
+           OPEN INPUT CADTIPO
+           IF ST-TIP NOT = "00"
+              DISPLAY "*** ARQUIVO CADTIPO NAO ENCONTRADO ***"
+              CLOSE CADPRO
+              GO TO ROT-FIMP.
+           OPEN OUTPUT RELPRO
+           IF ST-REL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO RELATORIO ***"
+              CLOSE CADPRO CADTIPO
+              GO TO ROT-FIMP.
+           SORT SORTPRO ON ASCENDING KEY S-TIPO
+                INPUT PROCEDURE IS CARGA-SORT
+                OUTPUT PROCEDURE IS IMPRIME-REL.
+           CLOSE CADPRO CADTIPO RELPRO.
+           GO TO ROT-FIMP.
+      *
+       CARGA-SORT.
+           PERFORM UNTIL W-FIM-CAD = "S"
+              READ CADPRO NEXT RECORD
+                 AT END
+                    MOVE "S" TO W-FIM-CAD
+                 NOT AT END
+                    IF ESTOQUE < W-LIMITE
+                       MOVE TIPO      TO S-TIPO
+                       MOVE CODIGO    TO S-CODIGO
+                       MOVE DESCRICAO TO S-DESCRICAO
+                       MOVE UNIDADE   TO S-UNIDADE
+                       MOVE ESTOQUE   TO S-ESTOQUE
+                       RELEASE REGSORT
+                    END-IF
+           END-PERFORM.
+      *
+       IMPRIME-REL.
+           WRITE LINHA-REL FROM CAB1
+           WRITE LINHA-REL FROM LIMPA-LINHA.
+           PERFORM UNTIL W-FIM-SORT = "S"
+              RETURN SORTPRO AT END
+                 MOVE "S" TO W-FIM-SORT
+              NOT AT END
+                 PERFORM TRATA-REG-SORT
+           END-PERFORM.
+           IF W-PRIM-TIPO = "N"
+              MOVE W-TOT-TIPO TO SUB-TOT
+              WRITE LINHA-REL FROM LINSUB
+              WRITE LINHA-REL FROM LIMPA-LINHA.
+           MOVE W-TOT-GERAL TO GER-TOT
+           WRITE LINHA-REL FROM LINGERAL.
+      *
+       TRATA-REG-SORT.
+           IF W-PRIM-TIPO = "S" OR S-TIPO NOT = W-TIPO-ANT
+              IF W-PRIM-TIPO = "N"
+                 MOVE W-TOT-TIPO TO SUB-TOT
+                 WRITE LINHA-REL FROM LINSUB
+                 WRITE LINHA-REL FROM LIMPA-LINHA
+              END-IF
+              MOVE "N" TO W-PRIM-TIPO
+              MOVE S-TIPO TO W-TIPO-ANT
+              MOVE ZEROS TO W-TOT-TIPO
+              PERFORM BUSCA-TIPOEXT
+              MOVE W-TIPOEXT TO CAB2-TIPOEXT
+              WRITE LINHA-REL FROM CAB2
+              WRITE LINHA-REL FROM CAB3.
+           MOVE S-CODIGO    TO DET-CODIGO
+           MOVE S-DESCRICAO TO DET-DESCRICAO
+           MOVE S-UNIDADE   TO DET-UNIDADE
+           MOVE S-ESTOQUE   TO DET-ESTOQUE
+           WRITE LINHA-REL FROM DET1
+           ADD 1 TO W-TOT-TIPO W-TOT-GERAL.
+      *
+       BUSCA-TIPOEXT.
+           MOVE S-TIPO TO CODTIPO
+           READ CADTIPO
+           IF ST-TIP = "00"
+              MOVE DESCTIPO TO W-TIPOEXT
+           ELSE
+              MOVE SPACES TO W-TIPOEXT.
+      *
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
