@@ -0,0 +1,274 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGPC002.
+       AUTHOR. Bruno Mendes Carvalho.
+      *******************************
+      *     CONSULTA DE PRODUTOS    *
+      *******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT CADPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE2 = DESCRICAO
+                                                      WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADPRO
+             LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS "CADPRO.DAT".
+       01 REGPRO.
+                03 CODIGO           PIC 9(05).
+                03 DESCRICAO        PIC X(30).
+                03 UNIDADE          PIC X(02).
+                03 UNIDEXTENSO      PIC X(18).
+                03 PRECOCUSTO       PIC 9(06)V99.
+                03 PRECOVENDA       PIC 9(06)V99.
+                03 TIPO             PIC 9(01).
+                03 STATOS           PIC X(01).
+                03 ESTOQUE          PIC 9(06).
+                03 ULTOPER          PIC X(08).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT         PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO        PIC X(01) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 W-ACT          PIC 9(02) VALUE ZEROS.
+       01 MENS           PIC X(50) VALUE SPACES.
+       01 LIMPA          PIC X(55) VALUE SPACES.
+       01 CONLIN         PIC 9(03) VALUE 001.
+       01 LIN            PIC 9(03) VALUE ZEROS.
+       01 W-EMPRESA      PIC X(20) VALUE "FATEC ZONA LESTE".
+       01 W-FILTROTIPO   PIC X(01) VALUE SPACES.
+       01 W-FILTROSTATOS PIC X(01) VALUE SPACES.
+       01 W-TODOS-TIPO   PIC X(01) VALUE "S".
+       01 W-TODOS-STATOS PIC X(01) VALUE "S".
+       01 W-TIPO-NUM     PIC 9(01) VALUE ZEROS.
+       01 W-VALOR        PIC 9(09)V99 VALUE ZEROS.
+       01 W-TOT-PAGINA   PIC 9(09)V99 VALUE ZEROS.
+       01 W-TOT-GERAL    PIC 9(09)V99 VALUE ZEROS.
+      *-----------------------------------------------------------------
+      *
+      ******************
+      * REPORT SECTION *
+      ******************
+      *
+       01 DET2.
+          03 FILLER    PIC X(04)     VALUE SPACES.
+          03 DET21     PIC 9(05)     VALUE ZEROS.
+          03 FILLER    PIC X(03)     VALUE SPACES.
+          03 DET22     PIC X(20)     VALUE SPACES.
+          03 FILLER    PIC X(02)     VALUE SPACES.
+          03 DET23     PIC 9(01)     VALUE ZEROS.
+          03 FILLER    PIC X(03)     VALUE SPACES.
+          03 DET24     PIC X(01)     VALUE SPACES.
+          03 FILLER    PIC X(03)     VALUE SPACES.
+          03 DET25     PIC ZZZ.ZZ9   VALUE ZEROS.
+          03 FILLER    PIC X(02)     VALUE SPACES.
+          03 DET26     PIC ZZ.ZZ9,99 VALUE ZEROS.
+          03 FILLER    PIC X(02)     VALUE SPACES.
+          03 DET27     PIC ZZ.ZZZ9,99 VALUE ZEROS.
+      *
+       01 LINTOTAL.
+          03 FILLER    PIC X(18)     VALUE "TOTAL DA PAGINA: ".
+          03 TOT-PAG   PIC ZZZ.ZZZ.ZZ9,99.
+      *
+       01 LINGERAL.
+          03 FILLER    PIC X(18)     VALUE "TOTAL GERAL....: ".
+          03 TOT-GER   PIC ZZZ.ZZZ.ZZ9,99.
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+       01  TELASGPC002.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                         CONSULTA DE PROD".
+           05  LINE 02  COLUMN 41
+               VALUE  "UTOS".
+           05  LINE 04  COLUMN 01
+               VALUE  "   CODIGO  DESCRICAO             TIPO STAT".
+           05  LINE 04  COLUMN 41
+               VALUE  "US   ESTOQUE    PR.VENDA     VALOR".
+           05  LINE 05  COLUMN 01
+               VALUE  "   ------  --------------------   -   ---".
+           05  LINE 05  COLUMN 41
+               VALUE  "--    -------    --------    --------".
+           05  TFILTROTIPO
+               LINE 23  COLUMN 38  PIC X(01)
+               USING  W-FILTROTIPO
+               HIGHLIGHT.
+           05  TFILTROSTATOS
+               LINE 23  COLUMN 62  PIC X(01)
+               USING  W-FILTROSTATOS
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP1.
+           OPEN INPUT CADPRO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADPRO NAO EXISTE ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPRO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+      *
+       INC-001.
+           DISPLAY TELASGPC002.
+       INC-001A.
+           MOVE SPACES TO W-FILTROTIPO
+           DISPLAY (23, 13)
+            "TIPO(BRANCO=TODOS):"
+           ACCEPT TFILTROTIPO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADPRO
+                      GO TO ROT-FIM.
+           IF W-FILTROTIPO NOT = SPACE AND W-FILTROTIPO NOT NUMERIC
+               MOVE "*** TIPO INVALIDO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INC-001A.
+       INC-001B.
+           MOVE SPACES TO W-FILTROSTATOS
+           DISPLAY (23, 55)
+            "STATOS(BRANCO=TODOS):"
+           ACCEPT TFILTROSTATOS
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 GO TO INC-001A.
+           IF W-FILTROTIPO = SPACE
+               MOVE "S" TO W-TODOS-TIPO
+           ELSE
+               MOVE "N" TO W-TODOS-TIPO
+               MOVE FUNCTION NUMVAL(W-FILTROTIPO) TO W-TIPO-NUM.
+           IF W-FILTROSTATOS = SPACE
+               MOVE "S" TO W-TODOS-STATOS
+           ELSE
+               MOVE "N" TO W-TODOS-STATOS.
+           MOVE ZEROS TO CODIGO
+           START CADPRO KEY IS NOT LESS CODIGO
+                 INVALID KEY
+                    MOVE "*** ARQUIVO VAZIO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+           MOVE ZEROS TO W-TOT-PAGINA W-TOT-GERAL.
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ CADPRO NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NOV-SOL
+              ELSE
+                 MOVE ST-ERRO TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+           IF W-TODOS-TIPO = "N" AND TIPO NOT = W-TIPO-NUM
+                 GO TO INC-RD2.
+           IF W-TODOS-STATOS = "N" AND STATOS NOT = W-FILTROSTATOS
+                 GO TO INC-RD2.
+       ROT-MONTAR.
+           COMPUTE W-VALOR = PRECOVENDA * ESTOQUE
+           MOVE CODIGO     TO DET21
+           MOVE DESCRICAO  TO DET22
+           MOVE TIPO       TO DET23
+           MOVE STATOS     TO DET24
+           MOVE ESTOQUE    TO DET25
+           MOVE PRECOVENDA TO DET26
+           MOVE W-VALOR    TO DET27
+           ADD W-VALOR     TO W-TOT-PAGINA W-TOT-GERAL
+           COMPUTE LIN = CONLIN + 5
+           DISPLAY (LIN, 02) DET2
+           ADD 1 TO CONLIN
+           IF CONLIN < 15
+                  GO TO INC-RD2.
+           MOVE W-TOT-PAGINA TO TOT-PAG
+           DISPLAY (21, 02) LINTOTAL
+           MOVE ZEROS TO W-TOT-PAGINA.
+      *
+       ROT-SOL.
+           DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 38) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELASGPC002
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           MOVE 01 TO CONLIN.
+           GO TO FIM-CONSULTA.
+      *
+       NOV-SOL.
+           IF W-TOT-PAGINA NOT = ZEROS
+              MOVE W-TOT-PAGINA TO TOT-PAG
+              DISPLAY (21, 02) LINTOTAL
+              MOVE ZEROS TO W-TOT-PAGINA.
+           GO TO FIM-CONSULTA.
+      *
+       FIM-CONSULTA.
+           MOVE W-TOT-GERAL TO TOT-GER
+           DISPLAY (22, 02) LINGERAL
+           DISPLAY (23, 13) " *** NOVA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 34) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  GO TO INC-001.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO FIM-CONSULTA.
+           CLOSE CADPRO
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
